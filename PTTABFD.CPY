@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Data-driven phrase table. The minute, hour and time-of-day
+      * period wording is looked up here instead of living in each
+      * program's PROCEDURE DIVISION, so wording can be changed (or
+      * another PT-STYLE added for another language) by editing
+      * PHRASE-TABLE.DAT without a recompile. PT-TYPE "MN" holds the
+      * "past" minute phrases (keyed 00-30), "MT" the "to" minute
+      * phrases (keyed 01-29), "HR" the hour phrases (keyed 01-12), and
+      * "TP" the time-of-day period phrases (keyed 01-06: midnight,
+      * morning, noon, afternoon, evening, night).
+      ******************************************************************
+       FD  PHRASE-TABLE-FILE.
+       01  PHRASE-TABLE-RECORD.
+           05 PT-TYPE               PIC X(02).
+           05 PT-KEY                PIC 9(02).
+           05 PT-STYLE              PIC X(02).
+           05 PT-TEXT               PIC X(20).
