@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Working storage for the data-driven phrase table, shared
+      * verbatim between TimeToWords-InputFile.cbl and
+      * TimeToWords-CurrentDate.cbl (see PTTABFD.CPY for the on-disk
+      * layout and PTTABPR.CPY for the load/seed/lookup paragraphs).
+      * WS-PT-ACTIVE-STYLE picks which PT-STYLE row is read back out of
+      * the table; it defaults to "EN" but can be overridden at run
+      * time by setting the PHRASE_STYLE environment variable to a
+      * different two-character style code before the run, so
+      * switching wording (or language, once more PT-STYLE rows exist)
+      * does not need a recompile. WS-PHRASE-ENTRY is sized for several
+      * styles' worth of rows at once - the seeded "EN" style alone
+      * uses 78 of the 400 slots - since every style's rows are held in
+      * memory together regardless of which one is active.
+      * WS-PT-MAX-ENTRIES must be kept equal to the OCCURS count below;
+      * LOAD-PHRASE-TABLE-PARA-S uses it to stop loading, rather than
+      * overflow the table, if PHRASE-TABLE.DAT ever grows past it.
+      ******************************************************************
+       01  WS-PHRASE-TABLE.
+           05 WS-PHRASE-ENTRY       OCCURS 400 TIMES
+                                     INDEXED BY WS-PT-IDX.
+               10 WS-PT-TYPE        PIC X(02).
+               10 WS-PT-KEY         PIC 9(02).
+               10 WS-PT-STYLE       PIC X(02).
+               10 WS-PT-TEXT        PIC X(20).
+       01  WS-PT-MAX-ENTRIES        PIC 9(03) VALUE 400.
+       01  WS-PT-COUNT              PIC 9(03) VALUE ZERO.
+       01  WS-PT-FILE-STATUS        PIC X(02).
+       01  WS-PT-STYLE-ENV          PIC X(02).
+       01  WS-PT-ACTIVE-STYLE       PIC X(02) VALUE "EN".
+       01  WS-PT-EOF-SW             PIC X VALUE 'N'.
+           88 PT-TABLE-EOF          VALUE 'Y'.
+           88 PT-TABLE-NOT-EOF      VALUE 'N'.
+       01  WS-PT-LOOKUP-TYPE        PIC X(02).
+       01  WS-PT-LOOKUP-KEY         PIC 9(02).
+       01  WS-PT-FOUND-TEXT         PIC X(20).
+       01  WS-PT-FOUND-SW           PIC X VALUE 'N'.
+           88 PT-FOUND              VALUE 'Y'.
+           88 PT-NOT-FOUND          VALUE 'N'.
