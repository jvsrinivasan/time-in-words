@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Determine how to express the time-of-day period in words. The
+      * wording comes from the PHRASE-TABLE.DAT-driven lookup table,
+      * keyed "TP" (01=midnight, 02=morning, 03=noon, 04=afternoon,
+      * 05=evening, 06=night). Midnight (0000) and noon (1200) get
+      * their own key rather than falling into the WS-HOUR < 12 /
+      * WS-HOUR = 12 branches below, where midnight would otherwise
+      * read as "IN THE MORNING" - indistinguishable from, say, 12:01
+      * AM.
+      ******************************************************************
+           IF WS-HOUR = 0 AND WS-MINUTE = 0
+               MOVE 01 TO WS-PT-LOOKUP-KEY
+           ELSE IF WS-HOUR = 12 AND WS-MINUTE = 0
+               MOVE 03 TO WS-PT-LOOKUP-KEY
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-HOUR < 12
+                       MOVE 02 TO WS-PT-LOOKUP-KEY
+                   WHEN WS-HOUR = 12
+                       MOVE 03 TO WS-PT-LOOKUP-KEY
+                   WHEN WS-HOUR > 12 AND WS-HOUR < 17
+                       MOVE 04 TO WS-PT-LOOKUP-KEY
+                   WHEN WS-HOUR >= 17 AND WS-HOUR < 21
+                       MOVE 05 TO WS-PT-LOOKUP-KEY
+                   WHEN OTHER
+                       MOVE 06 TO WS-PT-LOOKUP-KEY
+               END-EVALUATE
+           END-IF
+           END-IF
+
+           MOVE "TP" TO WS-PT-LOOKUP-TYPE
+           PERFORM LOOKUP-PHRASE-PARA-S THRU LOOKUP-PHRASE-PARA-E
+           PERFORM CHECK-PT-FOUND-PARA-S THRU CHECK-PT-FOUND-PARA-E
+           MOVE WS-PT-FOUND-TEXT TO WS-TIME-PERIOD.
