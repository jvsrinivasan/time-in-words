@@ -16,22 +16,163 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LINE-STATUS-FILE ASSIGN TO 'LINE-STATUS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           COPY PTTABSL.
+           SELECT TIME-PHRASE-MASTER ASSIGN TO 'TIME-PHRASE-MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TPM-KEY
+               FILE STATUS IS WS-TPM-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD             PIC 9(4).
+       01  INPUT-RECORD             PIC 9(6).
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD            PIC X(80).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD            PIC X(80).
+
+      ******************************************************************
+      * One record per INPUT-FILE record, in the same order, so a
+      * consumer that needs to walk INPUT.DAT's original line order
+      * (e.g. WORDS-TO-TIME.cbl, reconstructing RECOVERED.DAT) can tell
+      * whether a given line landed in OUTPUT-FILE or REJECT-FILE
+      * without having to guess from content alone - OUTPUT-FILE and
+      * REJECT-FILE each keep their own lines in order, but interleaved
+      * against each other that order is otherwise lost.
+      ******************************************************************
+       FD  LINE-STATUS-FILE.
+       01  LINE-STATUS-RECORD       PIC X(01).
+           88 LINE-WAS-ACCEPTED     VALUE "A".
+           88 LINE-WAS-REJECTED     VALUE "R".
+
+      ******************************************************************
+      * Checkpoint record written every WS-CKP-INTERVAL records so a
+      * rerun after an abend can resume near where it left off instead
+      * of reprocessing the whole file from scratch. This bounds, but
+      * does not eliminate, duplicate output: an abend between
+      * checkpoints can leave up to WS-CKP-INTERVAL - 1 already-written
+      * records that get reprocessed (and re-written to OUTPUT-FILE/
+      * REJECT-FILE/TIME-PHRASE-MASTER) on restart. Checkpointing every
+      * record would close that window but was judged not worth the
+      * extra I/O for a recovery path that only exists for the rare
+      * abend case. An empty CHECKPOINT.DAT (written at a clean
+      * end-of-run) means there is nothing to resume from.
+      ******************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-LAST-REC          PIC 9(04).
+           05 CKP-READ-COUNT        PIC 9(04).
+           05 CKP-WRITTEN-COUNT     PIC 9(04).
+           05 CKP-REJECT-COUNT      PIC 9(04).
+           05 CKP-CNT-MORNING       PIC 9(04).
+           05 CKP-CNT-NOON          PIC 9(04).
+           05 CKP-CNT-AFTERNOON     PIC 9(04).
+           05 CKP-CNT-EVENING       PIC 9(04).
+           05 CKP-CNT-NIGHT         PIC 9(04).
+           05 CKP-CNT-MIDNIGHT      PIC 9(04).
+
+      ******************************************************************
+      * Data-driven phrase table file - see PTTABFD.CPY (shared with
+      * TimeToWords-CurrentDate.cbl).
+      ******************************************************************
+       COPY PTTABFD.
+
+      ******************************************************************
+      * Keyed master of time phrases, built alongside OUTPUT-FILE so a
+      * caller can fetch "what does HHMM read as" directly by key
+      * instead of scanning OUTPUT.DAT sequentially. Keyed on HHMM
+      * (hours/minutes only - seconds do not change the wording read
+      * out for the minute, so records sharing an HHMM just keep the
+      * phrase already on file).
+      ******************************************************************
+       FD  TIME-PHRASE-MASTER.
+       01  TIME-PHRASE-MASTER-RECORD.
+           05 TPM-KEY               PIC 9(04).
+           05 TPM-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-HOUR                  PIC 99.
        01  WS-MINUTE                PIC 99.
+       01  WS-SECOND                PIC 99.
        01  WS-EOF                   PIC X VALUE 'N'.
            88 END-OF-FILE           VALUE 'Y'.
            88 NOT-END-OF-FILE       VALUE 'N'.
 
+      ******************************************************************
+      * Added for input validation. A record that fails range-checking
+      * is routed to REJECT-FILE along with a reason code instead of
+      * being handed to PROCESS-TIME, so one bad record does not stop
+      * the rest of the run.
+      ******************************************************************
+       01  WS-VALID-SW              PIC X VALUE 'Y'.
+           88 VALID-TIME            VALUE 'Y'.
+           88 INVALID-TIME          VALUE 'N'.
+       01  WS-REJECT-REASON-CODE    PIC X(02).
+       01  WS-REJECT-REASON-TEXT    PIC X(30).
+       01  WS-REJECT-LINE           PIC X(80).
+
+      ******************************************************************
+      * Added for the header/trailer control records and the
+      * time-of-day frequency summary written to OUTPUT-FILE. HDR and
+      * TRL lines are tagged so a reader (or WORDS-TO-TIME) can skip
+      * past them to the HHMMSS data lines.
+      ******************************************************************
+       01  WS-RUN-DATE              PIC X(08).
+       01  WS-HEADER-LINE           PIC X(80).
+       01  WS-TRAILER-LINE          PIC X(80).
+       01  WS-READ-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-WRITTEN-COUNT         PIC 9(04) VALUE ZERO.
+       01  WS-REJECT-COUNT          PIC 9(04) VALUE ZERO.
+       01  WS-CNT-MORNING           PIC 9(04) VALUE ZERO.
+       01  WS-CNT-AFTERNOON         PIC 9(04) VALUE ZERO.
+       01  WS-CNT-EVENING           PIC 9(04) VALUE ZERO.
+       01  WS-CNT-NIGHT             PIC 9(04) VALUE ZERO.
+       01  WS-CNT-NOON              PIC 9(04) VALUE ZERO.
+       01  WS-CNT-MIDNIGHT          PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      * Added for restart/checkpoint support. Every WS-CKP-INTERVAL
+      * records a checkpoint is written; on startup, a non-empty
+      * checkpoint repositions INPUT-FILE past already-processed
+      * records and resumes OUTPUT-FILE in extend mode. See the FD
+      * CHECKPOINT-FILE comment above for the bounded-duplication
+      * tradeoff this interval implies.
+      ******************************************************************
+       01  WS-CKP-FILE-STATUS       PIC X(02).
+       01  WS-CKP-INTERVAL          PIC 9(04) VALUE 0100.
+       01  WS-RESUME-SW             PIC X VALUE 'N'.
+           88 RESUMING-RUN          VALUE 'Y'.
+           88 NOT-RESUMING-RUN      VALUE 'N'.
+       01  WS-LAST-CKP-REC          PIC 9(04) VALUE ZERO.
+       01  WS-SKIP-COUNT            PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      * Added for the "word clock" output mode. A real QLOCKTWO-style
+      * word clock only lights up minutes in 5-minute steps, so when
+      * this mode is on, WS-MINUTE is rounded to the nearest 5 (with an
+      * hour carry where that rounds up into the next hour) before
+      * TIME-TO-WORDS-PARA-S runs. Turned on by setting the
+      * WORD_CLOCK_MODE environment variable to Y before the run.
+      ******************************************************************
+       01  WS-WORD-CLOCK-ENV        PIC X(01).
+       01  WS-WORD-CLOCK-SW         PIC X VALUE 'N'.
+           88 WORD-CLOCK-MODE-ON    VALUE 'Y'.
+           88 WORD-CLOCK-MODE-OFF   VALUE 'N'.
+       01  WS-ROUNDED-MINUTE        PIC 999.
+
+       COPY PTTABWS.
+       01  WS-TPM-FILE-STATUS       PIC X(02).
+
        01  WS-PART1                 PIC X(6)  VALUE 'IT IS '.
        01  WS-MINUTE-TEXT           PIC X(20).
        01  WS-MINUTE-TEXT-REV       PIC X(20).
@@ -49,35 +190,356 @@
        01  WS-HOUR-1                PIC 99.
        01  WS-LINE                  PIC X(80).
 
+      ******************************************************************
+      * Added to speak the seconds part of the input time (HHMMSS).
+      * WS-SECOND-PART holds the full " AND <n> SECOND(S)" clause and
+      * is left blank when the incoming record carries no seconds.
+      ******************************************************************
+       01  WS-NUM-TEXT              PIC X(12).
+       01  WS-NUM-TEXT-REV          PIC X(12).
+       01  WS-NUM-TEXT-COUNT        PIC 99.
+       01  WS-NUM-TEXT-LEN          PIC 99.
+       01  WS-SECOND-PART           PIC X(30).
+       01  WS-SECOND-PART-REV       PIC X(30).
+       01  WS-SECOND-PART-COUNT     PIC 99.
+       01  WS-SECOND-PART-LEN       PIC 99.
+       01  WS-NUM-TENS              PIC 99.
+       01  WS-NUM-ONES              PIC 99.
+       01  WS-TENS-TEXT             PIC X(08).
+       01  WS-LINE-REV              PIC X(80).
+       01  WS-LINE-COUNT            PIC 999.
+       01  WS-LINE-LEN              PIC 999.
+       01  WS-LINE-HOLD             PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
       ******************************************************************
       * Open the input file containing 1440 lines - each line having the
-      * time in HHMM format (from 0000 to 2359)
+      * time in HHMMSS format (from 000000 to 235959). Seconds are
+      * optional on the feed; 00 seconds simply omits the seconds
+      * phrase from the output line.
       ******************************************************************
 
+           ACCEPT WS-WORD-CLOCK-ENV FROM ENVIRONMENT "WORD_CLOCK_MODE"
+           IF WS-WORD-CLOCK-ENV = 'Y' OR WS-WORD-CLOCK-ENV = 'y'
+               SET WORD-CLOCK-MODE-ON TO TRUE
+           END-IF
+
+           PERFORM LOAD-PHRASE-TABLE-PARA-S
+              THRU LOAD-PHRASE-TABLE-PARA-E
+
+           PERFORM CHECK-RESTART-PARA-S THRU CHECK-RESTART-PARA-E
+
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+
+           IF RESUMING-RUN
+               PERFORM SKIP-PROCESSED-PARA-S THRU SKIP-PROCESSED-PARA-E
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND LINE-STATUS-FILE
+               OPEN I-O TIME-PHRASE-MASTER
+               PERFORM CHECK-TPM-OPEN-PARA-S THRU CHECK-TPM-OPEN-PARA-E
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT LINE-STATUS-FILE
+               OPEN OUTPUT TIME-PHRASE-MASTER
+               PERFORM CHECK-TPM-OPEN-PARA-S THRU CHECK-TPM-OPEN-PARA-E
+               PERFORM WRITE-HEADER-PARA-S THRU WRITE-HEADER-PARA-E
+           END-IF
 
            PERFORM UNTIL END-OF-FILE
                READ INPUT-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM PROCESS-TIME
+                       ADD 1 TO WS-READ-COUNT
+                       MOVE INPUT-RECORD(1:2) TO WS-HOUR
+                       MOVE INPUT-RECORD(3:2) TO WS-MINUTE
+                       MOVE INPUT-RECORD(5:2) TO WS-SECOND
+                       PERFORM VALIDATE-TIME-PARA-S
+                          THRU VALIDATE-TIME-PARA-E
+                       IF VALID-TIME
+                           PERFORM PROCESS-TIME
+                           ADD 1 TO WS-WRITTEN-COUNT
+                           SET LINE-WAS-ACCEPTED TO TRUE
+                       ELSE
+                           PERFORM WRITE-REJECT-PARA-S
+                              THRU WRITE-REJECT-PARA-E
+                           ADD 1 TO WS-REJECT-COUNT
+                           SET LINE-WAS-REJECTED TO TRUE
+                       END-IF
+                       WRITE LINE-STATUS-RECORD
+                       IF FUNCTION MOD(WS-READ-COUNT WS-CKP-INTERVAL)
+                          = ZERO
+                           PERFORM WRITE-CHECKPOINT-PARA-S
+                              THRU WRITE-CHECKPOINT-PARA-E
+                       END-IF
                END-READ
            END-PERFORM
 
+           PERFORM WRITE-TRAILER-PARA-S THRU WRITE-TRAILER-PARA-E
+           PERFORM CLEAR-CHECKPOINT-PARA-S THRU CLEAR-CHECKPOINT-PARA-E
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE LINE-STATUS-FILE
+           CLOSE TIME-PHRASE-MASTER
            STOP RUN.
 
-       PROCESS-TIME.
-           MOVE INPUT-RECORD(1:2) TO WS-HOUR
-           MOVE INPUT-RECORD(3:2) TO WS-MINUTE
+      ******************************************************************
+      * See whether a prior run left a usable checkpoint. A checkpoint
+      * file that can't be opened, or opens but is empty (the marker
+      * left by a clean end-of-run), means this is a fresh run.
+      ******************************************************************
+       CHECK-RESTART-PARA-S.
+
+           SET NOT-RESUMING-RUN TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET RESUMING-RUN TO TRUE
+                       MOVE CKP-LAST-REC      TO WS-LAST-CKP-REC
+                       MOVE CKP-READ-COUNT    TO WS-READ-COUNT
+                       MOVE CKP-WRITTEN-COUNT TO WS-WRITTEN-COUNT
+                       MOVE CKP-REJECT-COUNT  TO WS-REJECT-COUNT
+                       MOVE CKP-CNT-MORNING   TO WS-CNT-MORNING
+                       MOVE CKP-CNT-NOON      TO WS-CNT-NOON
+                       MOVE CKP-CNT-AFTERNOON TO WS-CNT-AFTERNOON
+                       MOVE CKP-CNT-EVENING   TO WS-CNT-EVENING
+                       MOVE CKP-CNT-NIGHT     TO WS-CNT-NIGHT
+                       MOVE CKP-CNT-MIDNIGHT  TO WS-CNT-MIDNIGHT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CHECK-RESTART-PARA-E. EXIT.
+
+      ******************************************************************
+      * Reposition INPUT-FILE past the records already processed as of
+      * the last checkpoint, so a restart does not reprocess the whole
+      * file from scratch. Records written after that checkpoint but
+      * before the abend (up to WS-CKP-INTERVAL - 1 of them) are
+      * reprocessed anyway and end up duplicated in OUTPUT-FILE/
+      * REJECT-FILE - see the FD CHECKPOINT-FILE comment for why that
+      * window exists.
+      ******************************************************************
+       SKIP-PROCESSED-PARA-S.
+
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-LAST-CKP-REC
+                          OR END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM.
+
+       SKIP-PROCESSED-PARA-E. EXIT.
+
+      ******************************************************************
+      * Record the current position and running totals so a rerun
+      * after an abend can resume from here instead of from scratch.
+      ******************************************************************
+       WRITE-CHECKPOINT-PARA-S.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-READ-COUNT      TO CKP-LAST-REC
+           MOVE WS-READ-COUNT      TO CKP-READ-COUNT
+           MOVE WS-WRITTEN-COUNT   TO CKP-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT    TO CKP-REJECT-COUNT
+           MOVE WS-CNT-MORNING     TO CKP-CNT-MORNING
+           MOVE WS-CNT-NOON        TO CKP-CNT-NOON
+           MOVE WS-CNT-AFTERNOON   TO CKP-CNT-AFTERNOON
+           MOVE WS-CNT-EVENING     TO CKP-CNT-EVENING
+           MOVE WS-CNT-NIGHT       TO CKP-CNT-NIGHT
+           MOVE WS-CNT-MIDNIGHT    TO CKP-CNT-MIDNIGHT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-PARA-E. EXIT.
+
+      ******************************************************************
+      * A clean end-of-run leaves CHECKPOINT.DAT empty, which
+      * CHECK-RESTART-PARA-S treats as "nothing to resume from".
+      ******************************************************************
+       CLEAR-CHECKPOINT-PARA-S.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA-E. EXIT.
+
+      ******************************************************************
+      * Header control record - run date and the input file name, so
+      * ops can confirm which run and which feed produced OUTPUT.DAT.
+      ******************************************************************
+       WRITE-HEADER-PARA-S.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "HDR RUN-DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "  INPUT-FILE: INPUT.DAT" DELIMITED BY SIZE
+                  INTO WS-HEADER-LINE
+
+           MOVE WS-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-HEADER-PARA-E. EXIT.
+
+      ******************************************************************
+      * Trailer control record - reconciliation totals for the run plus
+      * the time-of-day frequency breakdown, so ops can confirm nothing
+      * was dropped before the output is filed.
+      ******************************************************************
+       WRITE-TRAILER-PARA-S.
+
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "TRL READ: " DELIMITED BY SIZE
+                  WS-READ-COUNT DELIMITED BY SIZE
+                  "  WRITTEN: " DELIMITED BY SIZE
+                  WS-WRITTEN-COUNT DELIMITED BY SIZE
+                  "  REJECTED: " DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+
+           MOVE WS-TRAILER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "TRL MORNING: " DELIMITED BY SIZE
+                  WS-CNT-MORNING DELIMITED BY SIZE
+                  "  NOON: " DELIMITED BY SIZE
+                  WS-CNT-NOON DELIMITED BY SIZE
+                  "  AFTERNOON: " DELIMITED BY SIZE
+                  WS-CNT-AFTERNOON DELIMITED BY SIZE
+                  "  EVENING: " DELIMITED BY SIZE
+                  WS-CNT-EVENING DELIMITED BY SIZE
+                  "  NIGHT: " DELIMITED BY SIZE
+                  WS-CNT-NIGHT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+
+           MOVE WS-TRAILER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "TRL MIDNIGHT: " DELIMITED BY SIZE
+                  WS-CNT-MIDNIGHT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+
+           MOVE WS-TRAILER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-TRAILER-PARA-E. EXIT.
+
+      ******************************************************************
+      * Add this record's phrase to TIME-PHRASE-MASTER, keyed by the
+      * HHMM as received in INPUT-RECORD (not WS-HOUR/WS-MINUTE, which
+      * WORD_CLOCK_MODE may have rounded by the time PROCESS-TIME gets
+      * here), so a caller looking up "what does HHMM read as" finds it
+      * under the time they actually asked about. Two records in the
+      * same run can land on the same HHMM (they differ only in
+      * seconds); the wording does not change between them, so a
+      * duplicate-key WRITE is expected and simply left alone rather
+      * than treated as an error.
+      ******************************************************************
+       WRITE-PHRASE-MASTER-PARA-S.
+
+           MOVE INPUT-RECORD(1:4) TO TPM-KEY
+           MOVE WS-LINE TO TPM-LINE
+           WRITE TIME-PHRASE-MASTER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       WRITE-PHRASE-MASTER-PARA-E. EXIT.
+
+      ******************************************************************
+      * TIME-PHRASE-MASTER is opened OUTPUT on a fresh run and I-O on a
+      * checkpoint-resumed run, same as CHECKPOINT-FILE/PHRASE-TABLE-
+      * FILE check their own FILE STATUS after OPEN. Unlike those two,
+      * there is no "file missing" status that is normal here - either
+      * OPEN should succeed, so anything other than "00" (e.g. the
+      * directory is unwritable, or TIME-PHRASE-MASTER.DAT was deleted
+      * between the checkpoint and the resume) is treated as fatal
+      * rather than silently producing an empty/partial file.
+      ******************************************************************
+       CHECK-TPM-OPEN-PARA-S.
+
+           IF WS-TPM-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: TIME-PHRASE-MASTER.DAT OPEN FAILED - "
+                       "FILE STATUS " WS-TPM-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-TPM-OPEN-PARA-E. EXIT.
+
+      ******************************************************************
+      * Range-check the hour/minute/second pulled from INPUT-RECORD.
+      * Anything outside 00-23/00-59/00-59 is flagged INVALID-TIME with
+      * a reason code so MAIN-PROCEDURE can route it to REJECT-FILE.
+      ******************************************************************
+       VALIDATE-TIME-PARA-S.
+
+           SET VALID-TIME TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE WS-REJECT-REASON-TEXT
+
+           IF WS-HOUR < 00 OR WS-HOUR > 23
+               SET INVALID-TIME TO TRUE
+               MOVE "01" TO WS-REJECT-REASON-CODE
+               MOVE "INVALID HOUR - MUST BE 00-23" TO
+                    WS-REJECT-REASON-TEXT
+           ELSE IF WS-MINUTE < 00 OR WS-MINUTE > 59
+               SET INVALID-TIME TO TRUE
+               MOVE "02" TO WS-REJECT-REASON-CODE
+               MOVE "INVALID MINUTE - MUST BE 00-59" TO
+                    WS-REJECT-REASON-TEXT
+           ELSE IF WS-SECOND < 00 OR WS-SECOND > 59
+               SET INVALID-TIME TO TRUE
+               MOVE "03" TO WS-REJECT-REASON-CODE
+               MOVE "INVALID SECOND - MUST BE 00-59" TO
+                    WS-REJECT-REASON-TEXT
+           END-IF
+           END-IF
+           END-IF.
+
+       VALIDATE-TIME-PARA-E. EXIT.
 
+      ******************************************************************
+      * Write the original record, reason code and reason text to
+      * REJECT-FILE. The rest of INPUT-FILE continues to be processed.
+      ******************************************************************
+       WRITE-REJECT-PARA-S.
+
+           MOVE SPACES TO WS-REJECT-LINE
+           STRING INPUT-RECORD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-REJECT-REASON-CODE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-REJECT-REASON-TEXT DELIMITED BY SIZE
+                  INTO WS-REJECT-LINE
+
+           MOVE WS-REJECT-LINE TO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+       WRITE-REJECT-PARA-E. EXIT.
+
+       PROCESS-TIME.
+           IF WORD-CLOCK-MODE-ON
+               PERFORM ROUND-TO-WORD-CLOCK-PARA-S
+                  THRU ROUND-TO-WORD-CLOCK-PARA-E
+           END-IF
            PERFORM TIME-TO-WORDS-PARA-S THRU TIME-TO-WORDS-PARA-E.
+           PERFORM TALLY-TIME-PERIOD-PARA-S
+              THRU TALLY-TIME-PERIOD-PARA-E.
 
       ******************************************************************
       * Write the time in words for each time value read from the i/p
@@ -93,7 +555,19 @@
                       WS-TIME-PERIOD-REV
                       WS-TIME-PERIOD-COUNT
                       WS-TIME-PERIOD-LEN
+                      WS-SECOND-PART-REV
+                      WS-SECOND-PART-COUNT
+                      WS-SECOND-PART-LEN
+                      WS-LINE-REV
+                      WS-LINE-COUNT
+                      WS-LINE-LEN
+                      WS-NUM-TEXT-REV
+                      WS-NUM-TEXT-COUNT
+                      WS-NUM-TEXT-LEN
                       WS-LINE.
+
+           PERFORM BUILD-SECOND-PART-PARA-S
+              THRU BUILD-SECOND-PART-PARA-E.
       ******************************************************************
       * The time in words are built piece by piece. The first part is
       * "IT IS " which is a string of fixed length. The second part
@@ -125,6 +599,12 @@
            COMPUTE WS-TIME-PERIOD-LEN = FUNCTION LENGTH(WS-TIME-PERIOD)
            -            WS-TIME-PERIOD-COUNT
 
+           MOVE FUNCTION REVERSE(WS-SECOND-PART) TO WS-SECOND-PART-REV
+           INSPECT WS-SECOND-PART-REV TALLYING WS-SECOND-PART-COUNT FOR
+           LEADING SPACE
+           COMPUTE WS-SECOND-PART-LEN = FUNCTION LENGTH(WS-SECOND-PART)
+           -            WS-SECOND-PART-COUNT
+
       ******************************************************************
       * There is only one instance when the hour text appears before
       * the minute text and that is when the minute = 00. For ex, IT IS
@@ -158,162 +638,221 @@
                       INTO WS-LINE
            END-IF
 
+      ******************************************************************
+      * Append the seconds phrase, if any, onto the end of the line
+      * already built above (INPUT-RECORD now carries HHMMSS)
+      ******************************************************************
+           IF WS-SECOND-PART-LEN > 0
+               MOVE FUNCTION REVERSE(WS-LINE) TO WS-LINE-REV
+               INSPECT WS-LINE-REV TALLYING WS-LINE-COUNT FOR
+               LEADING SPACE
+               COMPUTE WS-LINE-LEN = FUNCTION LENGTH(WS-LINE) -
+               WS-LINE-COUNT
+               MOVE WS-LINE TO WS-LINE-HOLD
+               STRING WS-LINE-HOLD(1:WS-LINE-LEN) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-SECOND-PART(1:WS-SECOND-PART-LEN) DELIMITED
+                      BY SIZE
+                      INTO WS-LINE
+           END-IF
+
            MOVE WS-LINE TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
 
-       TIME-TO-WORDS-PARA-S.
+           PERFORM WRITE-PHRASE-MASTER-PARA-S
+              THRU WRITE-PHRASE-MASTER-PARA-E.
 
       ******************************************************************
-      * Determine how to express the minute part in words
+      * Round WS-MINUTE to the nearest 5, carrying into WS-HOUR (and
+      * wrapping WS-HOUR past 23 back to 00) when the round-up crosses
+      * an hour boundary, so WORD-CLOCK-MODE-ON output matches the
+      * 5-minute granularity of a real word clock face. WS-SECOND is
+      * zeroed here too - a word clock has no seconds hand, so an exact
+      * seconds count has no business following a "FIVE PAST ONE"
+      * rounded to the nearest 5 minutes.
       ******************************************************************
-           EVALUATE TRUE
-               WHEN WS-MINUTE = 0
-                   MOVE "O' CLOCK" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE = 15
-                   MOVE "QUARTER PAST" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE = 30
-                   MOVE "HALF PAST" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE < 30
-                   EVALUATE WS-MINUTE
-                       WHEN 1   MOVE "ONE PAST"        TO WS-MINUTE-TEXT
-                       WHEN 2   MOVE "TWO PAST"        TO WS-MINUTE-TEXT
-                       WHEN 3   MOVE "THREE PAST"      TO WS-MINUTE-TEXT
-                       WHEN 4   MOVE "FOUR PAST"       TO WS-MINUTE-TEXT
-                       WHEN 5   MOVE "FIVE PAST"       TO WS-MINUTE-TEXT
-                       WHEN 6   MOVE "SIX PAST"        TO WS-MINUTE-TEXT
-                       WHEN 7   MOVE "SEVEN PAST"      TO WS-MINUTE-TEXT
-                       WHEN 8   MOVE "EIGHT PAST"      TO WS-MINUTE-TEXT
-                       WHEN 9   MOVE "NINE PAST"       TO WS-MINUTE-TEXT
-                       WHEN 10  MOVE "TEN PAST"        TO WS-MINUTE-TEXT
-                       WHEN 11  MOVE "ELEVEN PAST"     TO WS-MINUTE-TEXT
-                       WHEN 12  MOVE "TWELVE PAST"     TO WS-MINUTE-TEXT
-                       WHEN 13  MOVE "THIRTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 14  MOVE "FOURTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 15  MOVE "FIFTEEN PAST"    TO WS-MINUTE-TEXT
-                       WHEN 16  MOVE "SIXTEEN PAST"    TO WS-MINUTE-TEXT
-                       WHEN 17  MOVE "SEVENTEEN PAST"  TO WS-MINUTE-TEXT
-                       WHEN 18  MOVE "EIGHTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 19  MOVE "NINETEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 20  MOVE "TWENTY PAST"     TO WS-MINUTE-TEXT
-                       WHEN 21  MOVE "TWENTY ONE PAST" TO WS-MINUTE-TEXT
-                       WHEN 22  MOVE "TWENTY TWO PAST" TO WS-MINUTE-TEXT
-                       WHEN 23  MOVE "TWENTY THREE PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 24  MOVE "TWENTY FOUR PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 25  MOVE "TWENTY FIVE PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 26  MOVE "TWENTY SIX PAST" TO WS-MINUTE-TEXT
-                       WHEN 27  MOVE "TWENTY SEVEN PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 28  MOVE "TWENTY EIGHT PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 29  MOVE "TWENTY NINE PAST"
-                       TO WS-MINUTE-TEXT
-                   END-EVALUATE
+       ROUND-TO-WORD-CLOCK-PARA-S.
 
-               WHEN WS-MINUTE > 30
-                   COMPUTE WS-MINUTE-TO = 60 - WS-MINUTE
-                   EVALUATE WS-MINUTE-TO
-                       WHEN 1  MOVE "ONE TO"           TO WS-MINUTE-TEXT
-                       WHEN 2  MOVE "TWO TO"           TO WS-MINUTE-TEXT
-                       WHEN 3  MOVE "THREE TO"         TO WS-MINUTE-TEXT
-                       WHEN 4  MOVE "FOUR TO"          TO WS-MINUTE-TEXT
-                       WHEN 5  MOVE "FIVE TO"          TO WS-MINUTE-TEXT
-                       WHEN 6   MOVE "SIX TO"          TO WS-MINUTE-TEXT
-                       WHEN 7   MOVE "SEVEN TO"        TO WS-MINUTE-TEXT
-                       WHEN 8   MOVE "EIGHT TO"        TO WS-MINUTE-TEXT
-                       WHEN 9   MOVE "NINE TO"         TO WS-MINUTE-TEXT
-                       WHEN 10  MOVE "TEN TO"          TO WS-MINUTE-TEXT
-                       WHEN 11  MOVE "ELEVEN TO"       TO WS-MINUTE-TEXT
-                       WHEN 12  MOVE "TWELVE TO"       TO WS-MINUTE-TEXT
-                       WHEN 13  MOVE "THIRTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 14  MOVE "FOURTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 15  MOVE "QUARTER TO"      TO WS-MINUTE-TEXT
-                       WHEN 16  MOVE "SIXTEEN TO"      TO WS-MINUTE-TEXT
-                       WHEN 17  MOVE "SEVENTEEN TO"    TO WS-MINUTE-TEXT
-                       WHEN 18  MOVE "EIGHTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 19  MOVE "NINETEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 20  MOVE "TWENTY TO"       TO WS-MINUTE-TEXT
-                       WHEN 21  MOVE "TWENTY ONE TO"   TO WS-MINUTE-TEXT
-                       WHEN 22  MOVE "TWENTY TWO TO"   TO WS-MINUTE-TEXT
-                       WHEN 23  MOVE "TWENTY THREE TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 24  MOVE "TWENTY FOUR TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 25  MOVE "TWENTY FIVE TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 26  MOVE "TWENTY SIX TO"   TO WS-MINUTE-TEXT
-                       WHEN 27  MOVE "TWENTY SEVEN TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 28  MOVE "TWENTY EIGHT TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 29  MOVE "TWENTY NINE TO"
-                       TO WS-MINUTE-TEXT
-                   END-EVALUATE
-           END-EVALUATE
+           ADD WS-MINUTE, 2 GIVING WS-ROUNDED-MINUTE
+           DIVIDE WS-ROUNDED-MINUTE BY 5 GIVING WS-ROUNDED-MINUTE
+           MULTIPLY 5 BY WS-ROUNDED-MINUTE
+
+           IF WS-ROUNDED-MINUTE >= 60
+               SUBTRACT 60 FROM WS-ROUNDED-MINUTE
+               ADD 1 TO WS-HOUR
+               IF WS-HOUR >= 24
+                   SUBTRACT 24 FROM WS-HOUR
+               END-IF
+           END-IF
+
+           MOVE WS-ROUNDED-MINUTE TO WS-MINUTE
+           MOVE ZERO TO WS-SECOND.
 
-           MOVE WS-HOUR TO WS-HOUR-1
+       ROUND-TO-WORD-CLOCK-PARA-E. EXIT.
+
+       COPY PTTABPR.
+
+       TIME-TO-WORDS-PARA-S.
+
+           COPY PTTABMH.
+
+           COPY PTTABTP.
+
+       TIME-TO-WORDS-PARA-E. EXIT.
 
       ******************************************************************
-      * Determine how to express the hour part in words
+      * Bump the frequency counter for whichever time-of-day phrase
+      * TIME-TO-WORDS-PARA-S produced, for the OUTPUT-FILE trailer.
       ******************************************************************
-           IF WS-HOUR-1 >= 12
-               IF WS-MINUTE <= 30
-                   SUBTRACT 12 FROM WS-HOUR-1
-               ELSE IF WS-MINUTE > 30 AND WS-MINUTE <= 59
-                   ADD 1 TO WS-HOUR-1
-                   SUBTRACT 12 FROM WS-HOUR-1
-               END-IF
-               END-IF
-           ELSE
-               IF WS-MINUTE > 30 AND WS-MINUTE <= 59
-                   ADD 1 TO WS-HOUR-1
+       TALLY-TIME-PERIOD-PARA-S.
+
+           EVALUATE WS-TIME-PERIOD
+               WHEN "IN THE MORNING"
+                   ADD 1 TO WS-CNT-MORNING
+               WHEN "IN THE NOON"
+                   ADD 1 TO WS-CNT-NOON
+               WHEN "IN THE AFTERNOON"
+                   ADD 1 TO WS-CNT-AFTERNOON
+               WHEN "IN THE EVENING"
+                   ADD 1 TO WS-CNT-EVENING
+               WHEN "IN THE NIGHT"
+                   ADD 1 TO WS-CNT-NIGHT
+               WHEN "AT MIDNIGHT"
+                   ADD 1 TO WS-CNT-MIDNIGHT
+           END-EVALUATE.
+
+       TALLY-TIME-PERIOD-PARA-E. EXIT.
+
+      ******************************************************************
+      * Build the " AND <n> SECOND(S)" clause spoken for sub-minute
+      * precision. Left blank (spaces) when the record carries :00
+      * seconds so BUILD-SECOND-PART-PARA-S can be performed for every
+      * record without the caller needing to test WS-SECOND first.
+      ******************************************************************
+       BUILD-SECOND-PART-PARA-S.
+
+           MOVE SPACES TO WS-SECOND-PART
+
+           IF WS-SECOND NOT = ZERO
+               PERFORM NUMBER-TO-WORDS-PARA-S
+                  THRU NUMBER-TO-WORDS-PARA-E
+
+               MOVE FUNCTION REVERSE(WS-NUM-TEXT) TO WS-NUM-TEXT-REV
+               INSPECT WS-NUM-TEXT-REV TALLYING WS-NUM-TEXT-COUNT FOR
+               LEADING SPACE
+               COMPUTE WS-NUM-TEXT-LEN = FUNCTION LENGTH(WS-NUM-TEXT) -
+               WS-NUM-TEXT-COUNT
+
+               IF WS-SECOND = 1
+                   STRING "AND " DELIMITED BY SIZE
+                          WS-NUM-TEXT(1:WS-NUM-TEXT-LEN) DELIMITED
+                          BY SIZE
+                          " SECOND" DELIMITED BY SIZE
+                          INTO WS-SECOND-PART
+               ELSE
+                   STRING "AND " DELIMITED BY SIZE
+                          WS-NUM-TEXT(1:WS-NUM-TEXT-LEN) DELIMITED
+                          BY SIZE
+                          " SECONDS" DELIMITED BY SIZE
+                          INTO WS-SECOND-PART
                END-IF
-           END-IF
+           END-IF.
 
-           IF WS-HOUR-1 = 00
-               MOVE 12 TO WS-HOUR-1
-           END-IF
+       BUILD-SECOND-PART-PARA-E. EXIT.
 
-           EVALUATE WS-HOUR-1
-           WHEN 1 MOVE "ONE" TO WS-HOUR-TEXT
-           WHEN 2 MOVE "TWO" TO WS-HOUR-TEXT
-           WHEN 3 MOVE "THREE" TO WS-HOUR-TEXT
-           WHEN 4 MOVE "FOUR" TO WS-HOUR-TEXT
-           WHEN 5 MOVE "FIVE" TO WS-HOUR-TEXT
-           WHEN 6 MOVE "SIX" TO WS-HOUR-TEXT
-           WHEN 7 MOVE "SEVEN" TO WS-HOUR-TEXT
-           WHEN 8 MOVE "EIGHT" TO WS-HOUR-TEXT
-           WHEN 9 MOVE "NINE" TO WS-HOUR-TEXT
-           WHEN 10 MOVE "TEN" TO WS-HOUR-TEXT
-           WHEN 11 MOVE "ELEVEN" TO WS-HOUR-TEXT
-           WHEN 12 MOVE "TWELVE" TO WS-HOUR-TEXT
-           END-EVALUATE
-
-      ******************************************************************
-      * Determine how to express the AM/PM in words
-      ******************************************************************
-           IF WS-HOUR = 12 AND WS-MINUTE = 0
-               MOVE "IN THE NOON" TO WS-TIME-PERIOD
-           ELSE
-               EVALUATE TRUE
-                   WHEN WS-HOUR < 12
-                       MOVE "IN THE MORNING" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR = 12
-                       MOVE "IN THE NOON" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR > 12 AND WS-HOUR < 17
-                       MOVE "IN THE AFTERNOON" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR >= 17 AND WS-HOUR < 21
-                       MOVE "IN THE EVENING" TO WS-TIME-PERIOD
-                   WHEN OTHER
-                       MOVE "IN THE NIGHT" TO WS-TIME-PERIOD
-               END-EVALUATE
-           END-IF.
+      ******************************************************************
+      * General-purpose number-to-words conversion (1-59), used to
+      * speak the seconds value. Composes a tens word with a ones word
+      * rather than enumerating every value, since this table only
+      * feeds the seconds clause and not the main minute/hour phrases.
+      ******************************************************************
+       NUMBER-TO-WORDS-PARA-S.
 
-       TIME-TO-WORDS-PARA-E. EXIT.
+           MOVE SPACES TO WS-NUM-TEXT
+
+           EVALUATE TRUE
+               WHEN WS-SECOND < 10
+                   EVALUATE WS-SECOND
+                       WHEN 1 MOVE "ONE"   TO WS-NUM-TEXT
+                       WHEN 2 MOVE "TWO"   TO WS-NUM-TEXT
+                       WHEN 3 MOVE "THREE" TO WS-NUM-TEXT
+                       WHEN 4 MOVE "FOUR"  TO WS-NUM-TEXT
+                       WHEN 5 MOVE "FIVE"  TO WS-NUM-TEXT
+                       WHEN 6 MOVE "SIX"   TO WS-NUM-TEXT
+                       WHEN 7 MOVE "SEVEN" TO WS-NUM-TEXT
+                       WHEN 8 MOVE "EIGHT" TO WS-NUM-TEXT
+                       WHEN 9 MOVE "NINE"  TO WS-NUM-TEXT
+                   END-EVALUATE
+
+               WHEN WS-SECOND < 20
+                   EVALUATE WS-SECOND
+                       WHEN 10 MOVE "TEN"       TO WS-NUM-TEXT
+                       WHEN 11 MOVE "ELEVEN"    TO WS-NUM-TEXT
+                       WHEN 12 MOVE "TWELVE"    TO WS-NUM-TEXT
+                       WHEN 13 MOVE "THIRTEEN"  TO WS-NUM-TEXT
+                       WHEN 14 MOVE "FOURTEEN"  TO WS-NUM-TEXT
+                       WHEN 15 MOVE "FIFTEEN"   TO WS-NUM-TEXT
+                       WHEN 16 MOVE "SIXTEEN"   TO WS-NUM-TEXT
+                       WHEN 17 MOVE "SEVENTEEN" TO WS-NUM-TEXT
+                       WHEN 18 MOVE "EIGHTEEN"  TO WS-NUM-TEXT
+                       WHEN 19 MOVE "NINETEEN"  TO WS-NUM-TEXT
+                   END-EVALUATE
+
+               WHEN OTHER
+                   COMPUTE WS-NUM-ONES = FUNCTION MOD(WS-SECOND, 10)
+                   COMPUTE WS-NUM-TENS = WS-SECOND - WS-NUM-ONES
+
+                   EVALUATE WS-NUM-TENS
+                       WHEN 20 MOVE "TWENTY" TO WS-TENS-TEXT
+                       WHEN 30 MOVE "THIRTY" TO WS-TENS-TEXT
+                       WHEN 40 MOVE "FORTY"  TO WS-TENS-TEXT
+                       WHEN 50 MOVE "FIFTY"  TO WS-TENS-TEXT
+                   END-EVALUATE
+
+                   IF WS-NUM-ONES = ZERO
+                       MOVE WS-TENS-TEXT TO WS-NUM-TEXT
+                   ELSE
+                       EVALUATE WS-NUM-ONES
+                           WHEN 1
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " ONE" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 2
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " TWO" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 3
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " THREE" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 4
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " FOUR" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 5
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " FIVE" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 6
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " SIX" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 7
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " SEVEN" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 8
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " EIGHT" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                           WHEN 9
+                               STRING WS-TENS-TEXT DELIMITED BY SPACE
+                                  " NINE" DELIMITED BY SIZE
+                                  INTO WS-NUM-TEXT
+                       END-EVALUATE
+                   END-IF
+           END-EVALUATE.
+
+       NUMBER-TO-WORDS-PARA-E. EXIT.
 
        END PROGRAM TIME-TO-WORDS.
