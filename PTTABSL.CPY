@@ -0,0 +1,11 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the data-driven phrase table file,
+      * shared verbatim between TimeToWords-InputFile.cbl and
+      * TimeToWords-CurrentDate.cbl so both programs open PHRASE-TABLE.
+      * DAT the same way. See PTTABFD.CPY for the record layout,
+      * PTTABWS.CPY for the working-storage fields and PTTABPR.CPY for
+      * the load/seed/lookup paragraphs.
+      ******************************************************************
+           SELECT PHRASE-TABLE-FILE ASSIGN TO 'PHRASE-TABLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-FILE-STATUS.
