@@ -0,0 +1,585 @@
+      ******************************************************************
+      * Author: Srinivasan JV
+      * Date: 09-Aug-2026
+      * Purpose: Reverse-parses a "time in words" line, as produced by
+      *          TIME-TO-WORDS-PARA-S in TimeToWords-InputFile.cbl, back
+      *          into an HHMMSS value. Run against OUTPUT.DAT to recover
+      *          RECOVERED.DAT, which can then be diffed against
+      *          INPUT.DAT as a round-trip integrity check on the
+      *          conversion run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDS-TO-TIME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORDS-FILE ASSIGN TO 'OUTPUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECOVERED-FILE ASSIGN TO 'RECOVERED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECOVER-REJECT-FILE ASSIGN TO 'RECOVER-REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LINE-STATUS-FILE ASSIGN TO 'LINE-STATUS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO 'INPUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY PTTABSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORDS-FILE.
+       01  WORDS-RECORD             PIC X(80).
+
+      ******************************************************************
+      * One HHMMSS value per line, in the same layout as INPUT-RECORD
+      * in TimeToWords-InputFile.cbl, so the two files can be diffed
+      * line for line.
+      ******************************************************************
+       FD  RECOVERED-FILE.
+       01  RECOVERED-RECORD         PIC 9(6).
+
+      ******************************************************************
+      * Lines that RECOVER-TIME-PARA-S cannot parse back into an HHMMSS
+      * value are echoed here, the same way TimeToWords-InputFile.cbl
+      * routes its own bad input to REJECT.DAT.
+      ******************************************************************
+       FD  RECOVER-REJECT-FILE.
+       01  RECOVER-REJECT-RECORD    PIC X(80).
+
+      ******************************************************************
+      * One record per INPUT-FILE record, written by
+      * TimeToWords-InputFile.cbl in original input order, so this
+      * program can tell whether a given input line was accepted (and
+      * so has a line waiting in WORDS-FILE) or rejected (and so has a
+      * line waiting in REJECT-FILE instead) without guessing from
+      * content - see LINE-STATUS-FILE in TimeToWords-InputFile.cbl.
+      ******************************************************************
+       FD  LINE-STATUS-FILE.
+       01  LINE-STATUS-RECORD       PIC X(01).
+           88 LINE-WAS-ACCEPTED     VALUE "A".
+           88 LINE-WAS-REJECTED     VALUE "R".
+
+      ******************************************************************
+      * REJECT-FILE (TimeToWords-InputFile.cbl's own reject file) is
+      * only read here to stay positioned alongside LINE-STATUS-FILE -
+      * the reason for a rejection is already on file there, so its
+      * content is not reused.
+      ******************************************************************
+       FD  REJECT-FILE.
+       01  REJECT-RECORD            PIC X(80).
+
+      ******************************************************************
+      * Only opened long enough to count records - see
+      * CHECK-LINE-COUNT-PARA-S - so a checkpoint-restarted
+      * TimeToWords-InputFile.cbl run that duplicated entries in
+      * LINE-STATUS.DAT is caught before it silently misaligns
+      * RECOVERED.DAT against INPUT.DAT.
+      ******************************************************************
+       FD  INPUT-FILE.
+       01  INPUT-RECORD              PIC 9(6).
+
+      ******************************************************************
+      * Data-driven phrase table file - see PTTABFD.CPY (shared with
+      * TimeToWords-InputFile.cbl and TimeToWords-CurrentDate.cbl).
+      ******************************************************************
+       COPY PTTABFD.
+
+       WORKING-STORAGE SECTION.
+       COPY PTTABWS.
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88 END-OF-FILE           VALUE 'Y'.
+           88 NOT-END-OF-FILE       VALUE 'N'.
+
+      ******************************************************************
+      * HDR and TRL control records (written by MAIN-PROCEDURE in
+      * TimeToWords-InputFile.cbl) are not time lines and are skipped.
+      ******************************************************************
+       01  WS-LINE-TAG              PIC X(03).
+
+       01  WS-ITIS-FLAG             PIC X VALUE 'N'.
+           88 ITIS-FOUND            VALUE 'Y'.
+           88 ITIS-NOT-FOUND        VALUE 'N'.
+       01  WS-BEFORE-ITIS           PIC X(80).
+       01  WS-AFTER-ITIS            PIC X(80).
+
+       01  WS-MAIN-PART             PIC X(80).
+       01  WS-SECONDS-PART          PIC X(40).
+       01  WS-MIDNIGHT-TALLY        PIC 9.
+
+       01  WS-TIME-PART             PIC X(40).
+       01  WS-PERIOD-PART           PIC X(20).
+
+       01  WS-T1                    PIC X(10).
+       01  WS-T2                    PIC X(10).
+       01  WS-T3                    PIC X(10).
+       01  WS-T4                    PIC X(10).
+
+       01  WS-S1                    PIC X(10).
+       01  WS-S2                    PIC X(10).
+       01  WS-S3                    PIC X(10).
+
+       01  WS-HOUR-WORD             PIC X(10).
+       01  WS-CONNECTOR             PIC X(05).
+
+       01  WS-NUMBER-WORD           PIC X(10).
+       01  WS-NUMBER-VALUE          PIC 99.
+
+       01  WS-OUT-HOUR-12           PIC 99.
+       01  WS-OUT-HOUR              PIC 99.
+       01  WS-OUT-MINUTE            PIC 99.
+       01  WS-OUT-SECOND            PIC 99 VALUE ZERO.
+
+       01  WS-PARSE-SW              PIC X VALUE 'Y'.
+           88 PARSE-OK              VALUE 'Y'.
+           88 PARSE-FAILED          VALUE 'N'.
+
+       01  WS-INPUT-LINE-COUNT      PIC 9(06) VALUE ZERO.
+       01  WS-LINE-STATUS-COUNT     PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+      ******************************************************************
+      * Load PHRASE-TABLE.DAT the same way TimeToWords-InputFile.cbl
+      * does, so a PHRASE_STYLE override is picked up consistently, and
+      * confirm the active style is one this program's hardcoded
+      * vocabulary (QUARTER/HALF/PAST/TO/MORNING/etc.) actually
+      * understands before reading a single WORDS-FILE line.
+      ******************************************************************
+
+           PERFORM LOAD-PHRASE-TABLE-PARA-S
+              THRU LOAD-PHRASE-TABLE-PARA-E
+           PERFORM CHECK-PHRASE-STYLE-PARA-S
+              THRU CHECK-PHRASE-STYLE-PARA-E
+           PERFORM CHECK-LINE-COUNT-PARA-S
+              THRU CHECK-LINE-COUNT-PARA-E
+
+      ******************************************************************
+      * Read every line of WORDS-FILE (normally OUTPUT.DAT) and
+      * REJECT-FILE, driven by LINE-STATUS-FILE so each original
+      * INPUT-FILE line - accepted or rejected - gets exactly one
+      * RECOVERED-FILE record in its original position. The leading
+      * HDR line is skipped up front; WORDS-FILE's trailing TRL lines
+      * are never reached because LINE-STATUS-FILE has exactly one
+      * record per INPUT-FILE line, all of which come before them.
+      ******************************************************************
+
+           OPEN INPUT WORDS-FILE
+           OPEN INPUT LINE-STATUS-FILE
+           OPEN INPUT REJECT-FILE
+           OPEN OUTPUT RECOVERED-FILE
+           OPEN OUTPUT RECOVER-REJECT-FILE
+
+           READ WORDS-FILE
+               AT END
+                   CONTINUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+               READ LINE-STATUS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF LINE-WAS-ACCEPTED
+                           READ WORDS-FILE
+                               AT END
+                                   CONTINUE
+                           END-READ
+                           PERFORM RECOVER-TIME-PARA-S
+                              THRU RECOVER-TIME-PARA-E
+                       ELSE
+                           READ REJECT-FILE
+                               AT END
+                                   CONTINUE
+                           END-READ
+                           PERFORM WRITE-SKIPPED-INPUT-PARA-S
+                              THRU WRITE-SKIPPED-INPUT-PARA-E
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE WORDS-FILE
+           CLOSE LINE-STATUS-FILE
+           CLOSE REJECT-FILE
+           CLOSE RECOVERED-FILE
+           CLOSE RECOVER-REJECT-FILE
+           STOP RUN.
+
+      ******************************************************************
+      * This program's parsing (SPLIT-TIME-PARA-S, RESOLVE-MINUTE-
+      * PARA-S, RESOLVE-HOUR-PARA-S, WORD-TO-NUMBER-PARA-S) is built
+      * around the wording PHRASE-TABLE.DAT is seeded with for the
+      * "EN" style, not looked up from the table itself. If
+      * PHRASE_STYLE selects anything else, every WORDS-FILE line will
+      * fail to parse and silently drain into RECOVER-REJECT.DAT, so
+      * abort here instead with a clear reason. Editing the wording of
+      * the "EN" rows themselves (as opposed to adding another style)
+      * is not guarded against - that would need this program's
+      * parsing to look words up through LOOKUP-PHRASE-PARA-S the same
+      * way TIME-TO-WORDS-PARA-S does, inverted for matching, which is
+      * a larger change than this guard.
+      ******************************************************************
+       CHECK-PHRASE-STYLE-PARA-S.
+
+           IF WS-PT-ACTIVE-STYLE NOT = "EN"
+               DISPLAY "FATAL: WORDS-TO-TIME ONLY UNDERSTANDS THE "
+                       "EN PHRASE STYLE - PHRASE_STYLE SELECTED "
+                       WS-PT-ACTIVE-STYLE
+               STOP RUN
+           END-IF.
+
+       CHECK-PHRASE-STYLE-PARA-E. EXIT.
+
+      ******************************************************************
+      * LINE-STATUS.DAT is meant to carry exactly one record per
+      * INPUT.DAT line, in order, so LINE-WAS-ACCEPTED/LINE-WAS-
+      * REJECTED can be read in lockstep with INPUT.DAT's true line
+      * count. TimeToWords-InputFile.cbl only checkpoints every
+      * WS-CKP-INTERVAL records, though, so a run restarted after an
+      * abend between checkpoints reprocesses - and re-appends to
+      * LINE-STATUS.DAT - up to WS-CKP-INTERVAL - 1 records it had
+      * already written before the abend (see SKIP-PROCESSED-PARA-S
+      * in TimeToWords-InputFile.cbl and the req 003 note in
+      * IMPLEMENTATION_STATUS.md). That leaves LINE-STATUS.DAT with
+      * more records than INPUT.DAT has lines, and every extra record
+      * pushes a RECOVERED-FILE placeholder or decode in ahead of
+      * where it belongs - a silent misalignment, and exactly the kind
+      * of discrepancy this round-trip audit exists to catch. Counting
+      * both files up front and refusing to proceed on a mismatch
+      * turns that into a loud failure instead.
+      ******************************************************************
+       CHECK-LINE-COUNT-PARA-S.
+
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           SET NOT-END-OF-FILE TO TRUE
+
+           OPEN INPUT LINE-STATUS-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ LINE-STATUS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-STATUS-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE LINE-STATUS-FILE
+           SET NOT-END-OF-FILE TO TRUE
+
+           IF WS-LINE-STATUS-COUNT NOT = WS-INPUT-LINE-COUNT
+               DISPLAY "FATAL: LINE-STATUS.DAT HAS "
+                       WS-LINE-STATUS-COUNT " RECORDS BUT INPUT.DAT "
+                       "HAS " WS-INPUT-LINE-COUNT " LINES - LIKELY A "
+                       "CHECKPOINT RESTART DUPLICATED LINE-STATUS.DAT "
+                       "ENTRIES; RECOVERED.DAT WOULD NOT ALIGN WITH "
+                       "INPUT.DAT"
+               STOP RUN
+           END-IF.
+
+       CHECK-LINE-COUNT-PARA-E. EXIT.
+
+       COPY PTTABPR.
+
+      ******************************************************************
+      * Drive the recovery of a single data line. The original HHMMSS
+      * echoed at the front of the line (by PROCESS-TIME) is discarded
+      * here rather than relied upon, since the point of this program
+      * is to prove the words themselves decode back to the right time.
+      * A line that cannot be parsed is echoed to RECOVER-REJECT-FILE,
+      * the same way TimeToWords-InputFile.cbl handles bad input, and a
+      * 999999 sentinel (not a valid HHMMSS value) is still written to
+      * RECOVERED-FILE for it, so a rejected line keeps its place in
+      * RECOVERED.DAT and the line-for-line diff against INPUT.DAT does
+      * not drift out of alignment.
+      ******************************************************************
+       RECOVER-TIME-PARA-S.
+
+           SET PARSE-OK TO TRUE
+           MOVE ZERO TO WS-OUT-SECOND
+           SET ITIS-NOT-FOUND TO TRUE
+
+           UNSTRING WORDS-RECORD DELIMITED BY "IT IS "
+               INTO WS-BEFORE-ITIS WS-AFTER-ITIS
+           IF WS-AFTER-ITIS NOT = SPACES
+               SET ITIS-FOUND TO TRUE
+           END-IF
+
+           IF ITIS-FOUND
+               PERFORM SPLIT-SECONDS-PARA-S THRU SPLIT-SECONDS-PARA-E
+
+               MOVE ZERO TO WS-MIDNIGHT-TALLY
+               INSPECT WS-MAIN-PART TALLYING WS-MIDNIGHT-TALLY
+                       FOR ALL "MIDNIGHT"
+
+               IF WS-MIDNIGHT-TALLY > 0
+                   MOVE ZERO TO WS-OUT-HOUR WS-OUT-MINUTE
+               ELSE
+                   PERFORM SPLIT-PERIOD-PARA-S THRU SPLIT-PERIOD-PARA-E
+                   PERFORM SPLIT-TIME-PARA-S   THRU SPLIT-TIME-PARA-E
+                   PERFORM RESOLVE-HOUR-PARA-S THRU RESOLVE-HOUR-PARA-E
+               END-IF
+           ELSE
+               SET PARSE-FAILED TO TRUE
+           END-IF
+
+           IF PARSE-OK
+               COMPUTE RECOVERED-RECORD =
+                       WS-OUT-HOUR   * 10000 +
+                       WS-OUT-MINUTE * 100   +
+                       WS-OUT-SECOND
+               WRITE RECOVERED-RECORD
+           ELSE
+               PERFORM WRITE-RECOVER-REJECT-PARA-S
+                  THRU WRITE-RECOVER-REJECT-PARA-E
+           END-IF.
+
+       RECOVER-TIME-PARA-E. EXIT.
+
+      ******************************************************************
+      * Echoes an unparseable line to RECOVER-REJECT-FILE and writes a
+      * 999999 placeholder to RECOVERED-FILE in its place, so positional
+      * alignment with WORDS-FILE is preserved for the round-trip diff.
+      ******************************************************************
+       WRITE-RECOVER-REJECT-PARA-S.
+
+           MOVE WORDS-RECORD TO RECOVER-REJECT-RECORD
+           WRITE RECOVER-REJECT-RECORD
+
+           MOVE 999999 TO RECOVERED-RECORD
+           WRITE RECOVERED-RECORD.
+
+       WRITE-RECOVER-REJECT-PARA-E. EXIT.
+
+      ******************************************************************
+      * A line TimeToWords-InputFile.cbl itself rejected (bad input,
+      * not a wording problem) never reached WORDS-FILE at all - write
+      * the same 999999 placeholder RECOVER-TIME-PARA-S uses, so this
+      * line still keeps its original position in RECOVERED.DAT. The
+      * rejection reason is already on file in REJECT.DAT, so it is not
+      * duplicated into RECOVER-REJECT-FILE here.
+      ******************************************************************
+       WRITE-SKIPPED-INPUT-PARA-S.
+
+           MOVE 999999 TO RECOVERED-RECORD
+           WRITE RECOVERED-RECORD.
+
+       WRITE-SKIPPED-INPUT-PARA-E. EXIT.
+
+      ******************************************************************
+      * Pulls off the " AND <n> SECOND(S)" clause, if present, leaving
+      * the morning/noon/afternoon/evening/night clause in WS-MAIN-PART.
+      ******************************************************************
+       SPLIT-SECONDS-PARA-S.
+
+           MOVE SPACES TO WS-MAIN-PART WS-SECONDS-PART
+           UNSTRING WS-AFTER-ITIS DELIMITED BY " AND "
+               INTO WS-MAIN-PART WS-SECONDS-PART
+
+           IF WS-SECONDS-PART NOT = SPACES
+               UNSTRING WS-SECONDS-PART DELIMITED BY SPACE
+                   INTO WS-S1 WS-S2 WS-S3
+
+               IF WS-S3 = SPACES
+                   MOVE WS-S1 TO WS-NUMBER-WORD
+                   PERFORM WORD-TO-NUMBER-PARA-S
+                      THRU WORD-TO-NUMBER-PARA-E
+                   MOVE WS-NUMBER-VALUE TO WS-OUT-SECOND
+               ELSE
+                   MOVE WS-S1 TO WS-NUMBER-WORD
+                   PERFORM WORD-TO-NUMBER-PARA-S
+                      THRU WORD-TO-NUMBER-PARA-E
+                   MOVE WS-NUMBER-VALUE TO WS-OUT-SECOND
+                   MOVE WS-S2 TO WS-NUMBER-WORD
+                   PERFORM WORD-TO-NUMBER-PARA-S
+                      THRU WORD-TO-NUMBER-PARA-E
+                   ADD WS-NUMBER-VALUE TO WS-OUT-SECOND
+               END-IF
+           END-IF.
+
+       SPLIT-SECONDS-PARA-E. EXIT.
+
+      ******************************************************************
+      * Separates the time-of-day clause ("IN THE MORNING" etc.) from
+      * the minute/hour clause that precedes it.
+      ******************************************************************
+       SPLIT-PERIOD-PARA-S.
+
+           MOVE SPACES TO WS-TIME-PART WS-PERIOD-PART
+           UNSTRING WS-MAIN-PART DELIMITED BY "IN THE "
+               INTO WS-TIME-PART WS-PERIOD-PART
+
+           IF WS-PERIOD-PART = SPACES
+               SET PARSE-FAILED TO TRUE
+           END-IF.
+
+       SPLIT-PERIOD-PARA-E. EXIT.
+
+      ******************************************************************
+      * Breaks the minute/hour clause into its tokens and works out the
+      * hour word, the minute connector word (PAST/TO) and the minute
+      * phrase word(s), covering both the "<HOUR> O' CLOCK" layout (the
+      * minute = 0 case) and the "<MINUTE PHRASE> <HOUR>" layout used
+      * for every other minute value.
+      ******************************************************************
+       SPLIT-TIME-PARA-S.
+
+           MOVE SPACES TO WS-T1 WS-T2 WS-T3 WS-T4
+           UNSTRING WS-TIME-PART DELIMITED BY SPACE
+               INTO WS-T1 WS-T2 WS-T3 WS-T4
+
+           EVALUATE TRUE
+               WHEN WS-T2 = "O'" AND WS-T3 = "CLOCK"
+                   MOVE ZERO        TO WS-OUT-MINUTE
+                   MOVE WS-T1        TO WS-HOUR-WORD
+
+               WHEN WS-T4 NOT = SPACES
+                   MOVE WS-T3        TO WS-CONNECTOR
+                   MOVE WS-T4        TO WS-HOUR-WORD
+                   PERFORM RESOLVE-MINUTE-PARA-S
+                      THRU RESOLVE-MINUTE-PARA-E
+
+               WHEN WS-T3 NOT = SPACES
+                   MOVE WS-T2        TO WS-CONNECTOR
+                   MOVE WS-T3        TO WS-HOUR-WORD
+                   PERFORM RESOLVE-MINUTE-PARA-S
+                      THRU RESOLVE-MINUTE-PARA-E
+
+               WHEN OTHER
+                   SET PARSE-FAILED TO TRUE
+           END-EVALUATE.
+
+       SPLIT-TIME-PARA-E. EXIT.
+
+      ******************************************************************
+      * Maps the minute phrase (T1, plus T2 when the phrase is a
+      * compound like "TWENTY NINE") and its connector word back to a
+      * minute value, inverting TIME-TO-WORDS-PARA-S's minute EVALUATE.
+      ******************************************************************
+       RESOLVE-MINUTE-PARA-S.
+
+           EVALUATE TRUE
+               WHEN WS-T1 = "QUARTER" AND WS-CONNECTOR = "PAST"
+                   MOVE 15 TO WS-OUT-MINUTE
+               WHEN WS-T1 = "QUARTER" AND WS-CONNECTOR = "TO"
+                   MOVE 45 TO WS-OUT-MINUTE
+               WHEN WS-T1 = "HALF"
+                   MOVE 30 TO WS-OUT-MINUTE
+               WHEN WS-T1 = "TWENTY" AND WS-T2 NOT = SPACES
+                   AND WS-T2 NOT = "PAST" AND WS-T2 NOT = "TO"
+                   MOVE WS-T2 TO WS-NUMBER-WORD
+                   PERFORM WORD-TO-NUMBER-PARA-S
+                      THRU WORD-TO-NUMBER-PARA-E
+                   COMPUTE WS-NUMBER-VALUE = 20 + WS-NUMBER-VALUE
+                   PERFORM RESOLVE-MINUTE-FROM-VALUE-PARA-S
+                      THRU RESOLVE-MINUTE-FROM-VALUE-PARA-E
+               WHEN OTHER
+                   MOVE WS-T1 TO WS-NUMBER-WORD
+                   PERFORM WORD-TO-NUMBER-PARA-S
+                      THRU WORD-TO-NUMBER-PARA-E
+                   PERFORM RESOLVE-MINUTE-FROM-VALUE-PARA-S
+                      THRU RESOLVE-MINUTE-FROM-VALUE-PARA-E
+           END-EVALUATE.
+
+       RESOLVE-MINUTE-PARA-E. EXIT.
+
+       RESOLVE-MINUTE-FROM-VALUE-PARA-S.
+
+           IF WS-CONNECTOR = "PAST"
+               MOVE WS-NUMBER-VALUE TO WS-OUT-MINUTE
+           ELSE
+               COMPUTE WS-OUT-MINUTE = 60 - WS-NUMBER-VALUE
+           END-IF.
+
+       RESOLVE-MINUTE-FROM-VALUE-PARA-E. EXIT.
+
+      ******************************************************************
+      * Maps the hour word (1-12) and the time-of-day clause back to a
+      * 24-hour hour value, inverting the hour/AM-PM logic in
+      * TIME-TO-WORDS-PARA-S. The time-of-day clause is what resolves
+      * the ambiguity a 12-hour clock phrase otherwise has.
+      ******************************************************************
+       RESOLVE-HOUR-PARA-S.
+
+           MOVE WS-HOUR-WORD TO WS-NUMBER-WORD
+           PERFORM WORD-TO-NUMBER-PARA-S THRU WORD-TO-NUMBER-PARA-E
+           MOVE WS-NUMBER-VALUE TO WS-OUT-HOUR-12
+
+           EVALUATE TRUE
+               WHEN WS-PERIOD-PART(1:7) = "MORNING"
+                   IF WS-OUT-MINUTE <= 30
+                       IF WS-OUT-HOUR-12 = 12
+                           MOVE ZERO TO WS-OUT-HOUR
+                       ELSE
+                           MOVE WS-OUT-HOUR-12 TO WS-OUT-HOUR
+                       END-IF
+                   ELSE
+                       COMPUTE WS-OUT-HOUR = WS-OUT-HOUR-12 - 1
+                   END-IF
+
+               WHEN WS-PERIOD-PART(1:4) = "NOON"
+                   MOVE 12 TO WS-OUT-HOUR
+
+               WHEN WS-PERIOD-PART(1:9)  = "AFTERNOON"
+                    OR WS-PERIOD-PART(1:7) = "EVENING"
+                    OR WS-PERIOD-PART(1:5) = "NIGHT"
+                   IF WS-OUT-MINUTE <= 30
+                       COMPUTE WS-OUT-HOUR = WS-OUT-HOUR-12 + 12
+                   ELSE
+                       COMPUTE WS-OUT-HOUR = WS-OUT-HOUR-12 + 11
+                   END-IF
+
+               WHEN OTHER
+                   SET PARSE-FAILED TO TRUE
+           END-EVALUATE.
+
+       RESOLVE-HOUR-PARA-E. EXIT.
+
+      ******************************************************************
+      * General-purpose number-word lookup (ONE through FIFTY), used to
+      * resolve the hour word, the minute phrase and the seconds clause.
+      ******************************************************************
+       WORD-TO-NUMBER-PARA-S.
+
+           EVALUATE WS-NUMBER-WORD
+               WHEN "ONE"       MOVE 1  TO WS-NUMBER-VALUE
+               WHEN "TWO"       MOVE 2  TO WS-NUMBER-VALUE
+               WHEN "THREE"     MOVE 3  TO WS-NUMBER-VALUE
+               WHEN "FOUR"      MOVE 4  TO WS-NUMBER-VALUE
+               WHEN "FIVE"      MOVE 5  TO WS-NUMBER-VALUE
+               WHEN "SIX"       MOVE 6  TO WS-NUMBER-VALUE
+               WHEN "SEVEN"     MOVE 7  TO WS-NUMBER-VALUE
+               WHEN "EIGHT"     MOVE 8  TO WS-NUMBER-VALUE
+               WHEN "NINE"      MOVE 9  TO WS-NUMBER-VALUE
+               WHEN "TEN"       MOVE 10 TO WS-NUMBER-VALUE
+               WHEN "ELEVEN"    MOVE 11 TO WS-NUMBER-VALUE
+               WHEN "TWELVE"    MOVE 12 TO WS-NUMBER-VALUE
+               WHEN "THIRTEEN"  MOVE 13 TO WS-NUMBER-VALUE
+               WHEN "FOURTEEN"  MOVE 14 TO WS-NUMBER-VALUE
+               WHEN "FIFTEEN"   MOVE 15 TO WS-NUMBER-VALUE
+               WHEN "SIXTEEN"   MOVE 16 TO WS-NUMBER-VALUE
+               WHEN "SEVENTEEN" MOVE 17 TO WS-NUMBER-VALUE
+               WHEN "EIGHTEEN"  MOVE 18 TO WS-NUMBER-VALUE
+               WHEN "NINETEEN"  MOVE 19 TO WS-NUMBER-VALUE
+               WHEN "TWENTY"    MOVE 20 TO WS-NUMBER-VALUE
+               WHEN "THIRTY"    MOVE 30 TO WS-NUMBER-VALUE
+               WHEN "FORTY"     MOVE 40 TO WS-NUMBER-VALUE
+               WHEN "FIFTY"     MOVE 50 TO WS-NUMBER-VALUE
+               WHEN OTHER       MOVE ZERO TO WS-NUMBER-VALUE
+           END-EVALUATE.
+
+       WORD-TO-NUMBER-PARA-E. EXIT.
+
+       END PROGRAM WORDS-TO-TIME.
