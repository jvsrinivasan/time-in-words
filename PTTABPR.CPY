@@ -0,0 +1,274 @@
+      ******************************************************************
+      * Load the phrase table into WS-PHRASE-ENTRY. A missing
+      * PHRASE-TABLE.DAT (file status 35) means this is the first run
+      * on this system, so the default wording is seeded to disk first
+      * and then read back in. WS-PT-ACTIVE-STYLE is taken from the
+      * PHRASE_STYLE environment variable when set, else stays at its
+      * "EN" default.
+      ******************************************************************
+       LOAD-PHRASE-TABLE-PARA-S.
+
+           ACCEPT WS-PT-STYLE-ENV FROM ENVIRONMENT "PHRASE_STYLE"
+           IF WS-PT-STYLE-ENV NOT = SPACES
+               MOVE WS-PT-STYLE-ENV TO WS-PT-ACTIVE-STYLE
+           END-IF
+
+           OPEN INPUT PHRASE-TABLE-FILE
+
+           IF WS-PT-FILE-STATUS = "35"
+               PERFORM SEED-PHRASE-TABLE-PARA-S
+                  THRU SEED-PHRASE-TABLE-PARA-E
+               OPEN INPUT PHRASE-TABLE-FILE
+           END-IF
+
+           IF WS-PT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: PHRASE-TABLE.DAT OPEN FAILED - "
+                       "FILE STATUS " WS-PT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           SET PT-TABLE-NOT-EOF TO TRUE
+           PERFORM UNTIL PT-TABLE-EOF
+               READ PHRASE-TABLE-FILE
+                   AT END
+                       SET PT-TABLE-EOF TO TRUE
+                   NOT AT END
+                       IF WS-PT-COUNT < WS-PT-MAX-ENTRIES
+                           ADD 1 TO WS-PT-COUNT
+                           MOVE PT-TYPE  TO WS-PT-TYPE(WS-PT-COUNT)
+                           MOVE PT-KEY   TO WS-PT-KEY(WS-PT-COUNT)
+                           MOVE PT-STYLE TO WS-PT-STYLE(WS-PT-COUNT)
+                           MOVE PT-TEXT  TO WS-PT-TEXT(WS-PT-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: PHRASE-TABLE.DAT HAS MORE "
+                               "THAN " WS-PT-MAX-ENTRIES " ROWS - "
+                               "IGNORING THE REST"
+                           SET PT-TABLE-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PHRASE-TABLE-FILE.
+
+       LOAD-PHRASE-TABLE-PARA-E. EXIT.
+
+      ******************************************************************
+      * Write out the default English wording the first time this
+      * program runs on a system with no PHRASE-TABLE.DAT yet. Ops can
+      * edit the resulting file (or add further PT-STYLE rows for
+      * another language) without a recompile.
+      ******************************************************************
+       SEED-PHRASE-TABLE-PARA-S.
+
+           OPEN OUTPUT PHRASE-TABLE-FILE
+           MOVE "EN" TO PT-STYLE
+
+           MOVE "MN" TO PT-TYPE
+           MOVE 00 TO PT-KEY MOVE "O' CLOCK"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 01 TO PT-KEY MOVE "ONE PAST"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 02 TO PT-KEY MOVE "TWO PAST"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 03 TO PT-KEY MOVE "THREE PAST"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 04 TO PT-KEY MOVE "FOUR PAST"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 05 TO PT-KEY MOVE "FIVE PAST"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 06 TO PT-KEY MOVE "SIX PAST"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 07 TO PT-KEY MOVE "SEVEN PAST"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 08 TO PT-KEY MOVE "EIGHT PAST"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 09 TO PT-KEY MOVE "NINE PAST"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 10 TO PT-KEY MOVE "TEN PAST"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 11 TO PT-KEY MOVE "ELEVEN PAST"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 12 TO PT-KEY MOVE "TWELVE PAST"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 13 TO PT-KEY MOVE "THIRTEEN PAST"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 14 TO PT-KEY MOVE "FOURTEEN PAST"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 15 TO PT-KEY MOVE "QUARTER PAST"      TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 16 TO PT-KEY MOVE "SIXTEEN PAST"      TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 17 TO PT-KEY MOVE "SEVENTEEN PAST"    TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 18 TO PT-KEY MOVE "EIGHTEEN PAST"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 19 TO PT-KEY MOVE "NINETEEN PAST"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 20 TO PT-KEY MOVE "TWENTY PAST"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 21 TO PT-KEY MOVE "TWENTY ONE PAST"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 22 TO PT-KEY MOVE "TWENTY TWO PAST"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 23 TO PT-KEY MOVE "TWENTY THREE PAST" TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 24 TO PT-KEY MOVE "TWENTY FOUR PAST"  TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 25 TO PT-KEY MOVE "TWENTY FIVE PAST"  TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 26 TO PT-KEY MOVE "TWENTY SIX PAST"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 27 TO PT-KEY MOVE "TWENTY SEVEN PAST" TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 28 TO PT-KEY MOVE "TWENTY EIGHT PAST" TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 29 TO PT-KEY MOVE "TWENTY NINE PAST"  TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 30 TO PT-KEY MOVE "HALF PAST"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+
+           MOVE "MT" TO PT-TYPE
+           MOVE 01 TO PT-KEY MOVE "ONE TO"            TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 02 TO PT-KEY MOVE "TWO TO"            TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 03 TO PT-KEY MOVE "THREE TO"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 04 TO PT-KEY MOVE "FOUR TO"           TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 05 TO PT-KEY MOVE "FIVE TO"           TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 06 TO PT-KEY MOVE "SIX TO"            TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 07 TO PT-KEY MOVE "SEVEN TO"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 08 TO PT-KEY MOVE "EIGHT TO"          TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 09 TO PT-KEY MOVE "NINE TO"           TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 10 TO PT-KEY MOVE "TEN TO"            TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 11 TO PT-KEY MOVE "ELEVEN TO"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 12 TO PT-KEY MOVE "TWELVE TO"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 13 TO PT-KEY MOVE "THIRTEEN TO"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 14 TO PT-KEY MOVE "FOURTEEN TO"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 15 TO PT-KEY MOVE "QUARTER TO"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 16 TO PT-KEY MOVE "SIXTEEN TO"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 17 TO PT-KEY MOVE "SEVENTEEN TO"      TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 18 TO PT-KEY MOVE "EIGHTEEN TO"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 19 TO PT-KEY MOVE "NINETEEN TO"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 20 TO PT-KEY MOVE "TWENTY TO"         TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 21 TO PT-KEY MOVE "TWENTY ONE TO"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 22 TO PT-KEY MOVE "TWENTY TWO TO"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 23 TO PT-KEY MOVE "TWENTY THREE TO"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 24 TO PT-KEY MOVE "TWENTY FOUR TO"    TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 25 TO PT-KEY MOVE "TWENTY FIVE TO"    TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 26 TO PT-KEY MOVE "TWENTY SIX TO"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 27 TO PT-KEY MOVE "TWENTY SEVEN TO"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 28 TO PT-KEY MOVE "TWENTY EIGHT TO"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 29 TO PT-KEY MOVE "TWENTY NINE TO"    TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+
+           MOVE "HR" TO PT-TYPE
+           MOVE 01 TO PT-KEY MOVE "ONE"                TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 02 TO PT-KEY MOVE "TWO"                TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 03 TO PT-KEY MOVE "THREE"              TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 04 TO PT-KEY MOVE "FOUR"               TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 05 TO PT-KEY MOVE "FIVE"               TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 06 TO PT-KEY MOVE "SIX"                TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 07 TO PT-KEY MOVE "SEVEN"              TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 08 TO PT-KEY MOVE "EIGHT"              TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 09 TO PT-KEY MOVE "NINE"               TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 10 TO PT-KEY MOVE "TEN"                TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 11 TO PT-KEY MOVE "ELEVEN"             TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 12 TO PT-KEY MOVE "TWELVE"              TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+
+           MOVE "TP" TO PT-TYPE
+           MOVE 01 TO PT-KEY MOVE "AT MIDNIGHT"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 02 TO PT-KEY MOVE "IN THE MORNING"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 03 TO PT-KEY MOVE "IN THE NOON"        TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 04 TO PT-KEY MOVE "IN THE AFTERNOON"   TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 05 TO PT-KEY MOVE "IN THE EVENING"     TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+           MOVE 06 TO PT-KEY MOVE "IN THE NIGHT"       TO PT-TEXT
+               WRITE PHRASE-TABLE-RECORD
+
+           CLOSE PHRASE-TABLE-FILE.
+
+       SEED-PHRASE-TABLE-PARA-E. EXIT.
+
+      ******************************************************************
+      * Look up WS-PT-LOOKUP-TYPE/WS-PT-LOOKUP-KEY in the in-memory
+      * phrase table for the active style and return the wording in
+      * WS-PT-FOUND-TEXT.
+      ******************************************************************
+       LOOKUP-PHRASE-PARA-S.
+
+           SET PT-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-PT-FOUND-TEXT
+
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1
+                      UNTIL WS-PT-IDX > WS-PT-COUNT
+               IF WS-PT-TYPE(WS-PT-IDX)  = WS-PT-LOOKUP-TYPE
+                  AND WS-PT-KEY(WS-PT-IDX)   = WS-PT-LOOKUP-KEY
+                  AND WS-PT-STYLE(WS-PT-IDX) = WS-PT-ACTIVE-STYLE
+                   MOVE WS-PT-TEXT(WS-PT-IDX) TO WS-PT-FOUND-TEXT
+                   SET PT-FOUND TO TRUE
+                   SET WS-PT-IDX TO WS-PT-COUNT
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-PHRASE-PARA-E. EXIT.
+
+      ******************************************************************
+      * A miss here means PHRASE-TABLE.DAT is missing a row
+      * LOOKUP-PHRASE-PARA-S needs - an incomplete PHRASE_STYLE row set,
+      * or a key nobody seeded - rather than bad input data, so it is
+      * treated as fatal the same way CHECK-TPM-OPEN-PARA-S treats a
+      * bad TIME-PHRASE-MASTER OPEN, instead of letting
+      * WS-PT-FOUND-TEXT's spaces silently flow into the output wording.
+      ******************************************************************
+       CHECK-PT-FOUND-PARA-S.
+
+           IF PT-NOT-FOUND
+               DISPLAY "FATAL: PHRASE-TABLE.DAT HAS NO ROW FOR TYPE "
+                       WS-PT-LOOKUP-TYPE " KEY " WS-PT-LOOKUP-KEY
+                       " STYLE " WS-PT-ACTIVE-STYLE
+               STOP RUN
+           END-IF.
+
+       CHECK-PT-FOUND-PARA-E. EXIT.
