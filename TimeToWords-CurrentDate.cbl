@@ -8,10 +8,25 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TIME-TO-WORDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PTTABSL.
+
        DATA DIVISION.
        FILE SECTION.
+       COPY PTTABFD.
+
        WORKING-STORAGE SECTION.
+       COPY PTTABWS.
        01 WS-TIME PIC 9(6).
+      ******************************************************************
+      * FUNCTION CURRENT-DATE returns 21 characters - the rightmost 5
+      * are the GMT offset as a sign followed by 4 digits (HHMM), not a
+      * signed numeric field, so the sign is split out into its own
+      * byte here rather than overlaid on WS-GMT-OFFSET.
+      ******************************************************************
        01 WS-CURRENT-DATE.
            05 WS-YEAR        PIC 9(4).
            05 WS-MONTH       PIC 99.
@@ -20,7 +35,28 @@
            05 WS-MINUTE      PIC 99.
            05 WS-SECOND      PIC 99.
            05 WS-HUNDREDTHS  PIC 99.
-           05 WS-GMT-OFFSET  PIC S9(4).
+           05 WS-GMT-SIGN    PIC X.
+           05 WS-GMT-OFFSET  PIC 9(4).
+
+      ******************************************************************
+      * Branch office timezone table. Each entry is a branch name and
+      * its UTC offset in minutes (east of UTC is positive), so one run
+      * of this program can speak the time at every branch instead of
+      * us running it separately on each branch's machine.
+      ******************************************************************
+       01  WS-NUM-BRANCHES          PIC 9 VALUE 5.
+       01  WS-BRANCH-TABLE.
+           05 WS-BRANCH-ENTRY OCCURS 5 TIMES INDEXED BY WS-BRANCH-IDX.
+               10 WS-BRANCH-NAME    PIC X(12).
+               10 WS-BRANCH-OFFSET  PIC S9(4).
+
+       01  WS-GMT-OFF-HH            PIC 99.
+       01  WS-GMT-OFF-MM            PIC 99.
+       01  WS-SYS-OFFSET-MIN        PIC S9(4).
+       01  WS-UTC-TOTAL-MIN         PIC S9(4).
+       01  WS-BRANCH-TOTAL-MIN      PIC S9(4).
+       01  WS-BRANCH-LINE           PIC X(80).
+
        01  WS-PART1                 PIC X(6)  VALUE 'IT IS '.
        01  WS-MINUTE-TEXT           PIC X(20).
        01  WS-MINUTE-TEXT-REV       PIC X(20).
@@ -42,7 +78,112 @@
        MAIN-PROCEDURE.
 
       * Main logic to process current time and convert to words
-           PERFORM TIME-TO-WORDS-PARA-S THRU TIME-TO-WORDS-PARA-E.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           PERFORM LOAD-PHRASE-TABLE-PARA-S
+              THRU LOAD-PHRASE-TABLE-PARA-E
+           PERFORM INITIALIZE-BRANCHES-PARA-S
+              THRU INITIALIZE-BRANCHES-PARA-E
+           PERFORM COMPUTE-UTC-BASELINE-PARA-S
+              THRU COMPUTE-UTC-BASELINE-PARA-E
+
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                     UNTIL WS-BRANCH-IDX > WS-NUM-BRANCHES
+               PERFORM COMPUTE-BRANCH-TIME-PARA-S
+                  THRU COMPUTE-BRANCH-TIME-PARA-E
+               PERFORM TIME-TO-WORDS-PARA-S THRU TIME-TO-WORDS-PARA-E
+               PERFORM BUILD-LINE-PARA-S THRU BUILD-LINE-PARA-E
+               DISPLAY WS-BRANCH-LINE
+           END-PERFORM
+
+           STOP RUN.
+
+      ******************************************************************
+      * Populate the branch office table. A fixed table of MOVEs is
+      * used rather than OCCURS ... VALUE since VALUE clauses on a
+      * per-occurrence basis are not portable across COBOL compilers.
+      ******************************************************************
+       INITIALIZE-BRANCHES-PARA-S.
+
+           SET WS-BRANCH-IDX TO 1
+           MOVE "LONDON"       TO WS-BRANCH-NAME(WS-BRANCH-IDX)
+           MOVE 0              TO WS-BRANCH-OFFSET(WS-BRANCH-IDX)
+
+           SET WS-BRANCH-IDX TO 2
+           MOVE "NEW YORK"     TO WS-BRANCH-NAME(WS-BRANCH-IDX)
+           MOVE -300           TO WS-BRANCH-OFFSET(WS-BRANCH-IDX)
+
+           SET WS-BRANCH-IDX TO 3
+           MOVE "MUMBAI"       TO WS-BRANCH-NAME(WS-BRANCH-IDX)
+           MOVE 330            TO WS-BRANCH-OFFSET(WS-BRANCH-IDX)
+
+           SET WS-BRANCH-IDX TO 4
+           MOVE "TOKYO"        TO WS-BRANCH-NAME(WS-BRANCH-IDX)
+           MOVE 540            TO WS-BRANCH-OFFSET(WS-BRANCH-IDX)
+
+           SET WS-BRANCH-IDX TO 5
+           MOVE "SYDNEY"       TO WS-BRANCH-NAME(WS-BRANCH-IDX)
+           MOVE 600            TO WS-BRANCH-OFFSET(WS-BRANCH-IDX).
+
+       INITIALIZE-BRANCHES-PARA-E. EXIT.
+
+       COPY PTTABPR.
+
+      ******************************************************************
+      * Work out the current UTC time-of-day, in minutes since
+      * midnight, from the local system time and WS-GMT-OFFSET. Every
+      * branch's local time is then this baseline plus that branch's
+      * own offset.
+      ******************************************************************
+       COMPUTE-UTC-BASELINE-PARA-S.
+
+           MOVE WS-GMT-OFFSET(1:2) TO WS-GMT-OFF-HH
+           MOVE WS-GMT-OFFSET(3:2) TO WS-GMT-OFF-MM
+           COMPUTE WS-SYS-OFFSET-MIN =
+                   WS-GMT-OFF-HH * 60 + WS-GMT-OFF-MM
+           IF WS-GMT-SIGN = '-'
+               COMPUTE WS-SYS-OFFSET-MIN = 0 - WS-SYS-OFFSET-MIN
+           END-IF
+
+           COMPUTE WS-UTC-TOTAL-MIN =
+                   WS-HOUR * 60 + WS-MINUTE - WS-SYS-OFFSET-MIN
+
+           PERFORM UNTIL WS-UTC-TOTAL-MIN >= 0
+               ADD 1440 TO WS-UTC-TOTAL-MIN
+           END-PERFORM
+           PERFORM UNTIL WS-UTC-TOTAL-MIN < 1440
+               SUBTRACT 1440 FROM WS-UTC-TOTAL-MIN
+           END-PERFORM.
+
+       COMPUTE-UTC-BASELINE-PARA-E. EXIT.
+
+      ******************************************************************
+      * Apply the current branch's offset to the UTC baseline and
+      * refresh WS-HOUR/WS-MINUTE so TIME-TO-WORDS-PARA-S speaks that
+      * branch's local time.
+      ******************************************************************
+       COMPUTE-BRANCH-TIME-PARA-S.
+
+           COMPUTE WS-BRANCH-TOTAL-MIN =
+                   WS-UTC-TOTAL-MIN + WS-BRANCH-OFFSET(WS-BRANCH-IDX)
+
+           PERFORM UNTIL WS-BRANCH-TOTAL-MIN >= 0
+               ADD 1440 TO WS-BRANCH-TOTAL-MIN
+           END-PERFORM
+           PERFORM UNTIL WS-BRANCH-TOTAL-MIN < 1440
+               SUBTRACT 1440 FROM WS-BRANCH-TOTAL-MIN
+           END-PERFORM
+
+           DIVIDE WS-BRANCH-TOTAL-MIN BY 60
+               GIVING WS-HOUR REMAINDER WS-MINUTE.
+
+       COMPUTE-BRANCH-TIME-PARA-E. EXIT.
+
+      ******************************************************************
+      * Build the branch's "IT IS ..." line, prefixed with the branch
+      * name, from the minute/hour/time-period text that
+      * TIME-TO-WORDS-PARA-S has just set.
+      ******************************************************************
+       BUILD-LINE-PARA-S.
 
            INITIALIZE WS-MINUTE-TEXT-REV
                       WS-MINUTE-TEXT-COUNT
@@ -73,7 +214,6 @@
            COMPUTE WS-TIME-PERIOD-LEN = FUNCTION LENGTH(WS-TIME-PERIOD)
            -            WS-TIME-PERIOD-COUNT
 
-
            IF WS-MINUTE = 00
                STRING WS-PART1 DELIMITED BY SIZE
                       WS-HOUR-TEXT(1:WS-HOUR-TEXT-LEN) DELIMITED BY SIZE
@@ -96,157 +236,19 @@
                       INTO WS-LINE
            END-IF
 
-           DISPLAY WS-LINE
+           MOVE SPACES TO WS-BRANCH-LINE
+           STRING WS-BRANCH-NAME(WS-BRANCH-IDX) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-LINE DELIMITED BY SIZE
+                  INTO WS-BRANCH-LINE.
 
-           STOP RUN.
+       BUILD-LINE-PARA-E. EXIT.
 
        TIME-TO-WORDS-PARA-S.
 
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-
-           EVALUATE TRUE
-               WHEN WS-MINUTE = 0
-                   MOVE "O' CLOCK" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE = 15
-                   MOVE "QUARTER PAST" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE = 30
-                   MOVE "HALF PAST" TO WS-MINUTE-TEXT
-
-               WHEN WS-MINUTE < 30
-                   EVALUATE WS-MINUTE
-                       WHEN 1   MOVE "ONE PAST"        TO WS-MINUTE-TEXT
-                       WHEN 2   MOVE "TWO PAST"        TO WS-MINUTE-TEXT
-                       WHEN 3   MOVE "THREE PAST"      TO WS-MINUTE-TEXT
-                       WHEN 4   MOVE "FOUR PAST"       TO WS-MINUTE-TEXT
-                       WHEN 5   MOVE "FIVE PAST"       TO WS-MINUTE-TEXT
-                       WHEN 6   MOVE "SIX PAST"        TO WS-MINUTE-TEXT
-                       WHEN 7   MOVE "SEVEN PAST"      TO WS-MINUTE-TEXT
-                       WHEN 8   MOVE "EIGHT PAST"      TO WS-MINUTE-TEXT
-                       WHEN 9   MOVE "NINE PAST"       TO WS-MINUTE-TEXT
-                       WHEN 10  MOVE "TEN PAST"        TO WS-MINUTE-TEXT
-                       WHEN 11  MOVE "ELEVEN PAST"     TO WS-MINUTE-TEXT
-                       WHEN 12  MOVE "TWELVE PAST"     TO WS-MINUTE-TEXT
-                       WHEN 13  MOVE "THIRTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 14  MOVE "FOURTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 15  MOVE "FIFTEEN PAST"    TO WS-MINUTE-TEXT
-                       WHEN 16  MOVE "SIXTEEN PAST"    TO WS-MINUTE-TEXT
-                       WHEN 17  MOVE "SEVENTEEN PAST"  TO WS-MINUTE-TEXT
-                       WHEN 18  MOVE "EIGHTEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 19  MOVE "NINETEEN PAST"   TO WS-MINUTE-TEXT
-                       WHEN 20  MOVE "TWENTY PAST"     TO WS-MINUTE-TEXT
-                       WHEN 21  MOVE "TWENTY ONE PAST" TO WS-MINUTE-TEXT
-                       WHEN 22  MOVE "TWENTY TWO PAST" TO WS-MINUTE-TEXT
-                       WHEN 23  MOVE "TWENTY THREE PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 24  MOVE "TWENTY FOUR PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 25  MOVE "TWENTY FIVE PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 26  MOVE "TWENTY SIX PAST" TO WS-MINUTE-TEXT
-                       WHEN 27  MOVE "TWENTY SEVEN PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 28  MOVE "TWENTY EIGHT PAST"
-                       TO WS-MINUTE-TEXT
-                       WHEN 29  MOVE "TWENTY NINE PAST"
-                       TO WS-MINUTE-TEXT
-                   END-EVALUATE
-
-               WHEN WS-MINUTE > 30
-                   COMPUTE WS-MINUTE-TO = 60 - WS-MINUTE
-                   EVALUATE WS-MINUTE-TO
-                       WHEN 1  MOVE "ONE TO"           TO WS-MINUTE-TEXT
-                       WHEN 2  MOVE "TWO TO"           TO WS-MINUTE-TEXT
-                       WHEN 3  MOVE "THREE TO"         TO WS-MINUTE-TEXT
-                       WHEN 4  MOVE "FOUR TO"          TO WS-MINUTE-TEXT
-                       WHEN 5  MOVE "FIVE TO"          TO WS-MINUTE-TEXT
-                       WHEN 6   MOVE "SIX TO"          TO WS-MINUTE-TEXT
-                       WHEN 7   MOVE "SEVEN TO"        TO WS-MINUTE-TEXT
-                       WHEN 8   MOVE "EIGHT TO"        TO WS-MINUTE-TEXT
-                       WHEN 9   MOVE "NINE TO"         TO WS-MINUTE-TEXT
-                       WHEN 10  MOVE "TEN TO"          TO WS-MINUTE-TEXT
-                       WHEN 11  MOVE "ELEVEN TO"       TO WS-MINUTE-TEXT
-                       WHEN 12  MOVE "TWELVE TO"       TO WS-MINUTE-TEXT
-                       WHEN 13  MOVE "THIRTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 14  MOVE "FOURTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 15  MOVE "QUARTER TO"      TO WS-MINUTE-TEXT
-                       WHEN 16  MOVE "SIXTEEN TO"      TO WS-MINUTE-TEXT
-                       WHEN 17  MOVE "SEVENTEEN TO"    TO WS-MINUTE-TEXT
-                       WHEN 18  MOVE "EIGHTEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 19  MOVE "NINETEEN TO"     TO WS-MINUTE-TEXT
-                       WHEN 20  MOVE "TWENTY TO"       TO WS-MINUTE-TEXT
-                       WHEN 21  MOVE "TWENTY ONE TO"   TO WS-MINUTE-TEXT
-                       WHEN 22  MOVE "TWENTY TWO TO"   TO WS-MINUTE-TEXT
-                       WHEN 23  MOVE "TWENTY THREE TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 24  MOVE "TWENTY FOUR TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 25  MOVE "TWENTY FIVE TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 26  MOVE "TWENTY SIX TO"   TO WS-MINUTE-TEXT
-                       WHEN 27  MOVE "TWENTY SEVEN TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 28  MOVE "TWENTY EIGHT TO"
-                       TO WS-MINUTE-TEXT
-                       WHEN 29  MOVE "TWENTY NINE TO"
-                       TO WS-MINUTE-TEXT
-                   END-EVALUATE
-           END-EVALUATE
-
-           MOVE WS-HOUR TO WS-HOUR-1
-
-      * Determine how to express the hour part in words
-           IF WS-HOUR-1 >= 12
-               IF WS-MINUTE <= 30
-                   SUBTRACT 12 FROM WS-HOUR-1
-               ELSE IF WS-MINUTE > 30 AND WS-MINUTE <= 59
-                   ADD 1 TO WS-HOUR-1
-                   SUBTRACT 12 FROM WS-HOUR-1
-               END-IF
-               END-IF
-           ELSE
-               IF WS-MINUTE > 30 AND WS-MINUTE <= 59
-                   ADD 1 TO WS-HOUR-1
-               END-IF
-           END-IF
-
-           IF WS-HOUR-1 = 00
-               MOVE 12 TO WS-HOUR-1
-           END-IF
+           COPY PTTABMH.
 
-           EVALUATE WS-HOUR-1
-           WHEN 1 MOVE "ONE" TO WS-HOUR-TEXT
-           WHEN 2 MOVE "TWO" TO WS-HOUR-TEXT
-           WHEN 3 MOVE "THREE" TO WS-HOUR-TEXT
-           WHEN 4 MOVE "FOUR" TO WS-HOUR-TEXT
-           WHEN 5 MOVE "FIVE" TO WS-HOUR-TEXT
-           WHEN 6 MOVE "SIX" TO WS-HOUR-TEXT
-           WHEN 7 MOVE "SEVEN" TO WS-HOUR-TEXT
-           WHEN 8 MOVE "EIGHT" TO WS-HOUR-TEXT
-           WHEN 9 MOVE "NINE" TO WS-HOUR-TEXT
-           WHEN 10 MOVE "TEN" TO WS-HOUR-TEXT
-           WHEN 11 MOVE "ELEVEN" TO WS-HOUR-TEXT
-           WHEN 12 MOVE "TWELVE" TO WS-HOUR-TEXT
-           END-EVALUATE
-
-      * Determine how to express the AM/PM in words
-           IF WS-HOUR = 12 AND WS-MINUTE = 0
-               MOVE "IN THE NOON" TO WS-TIME-PERIOD
-           ELSE
-               EVALUATE TRUE
-                   WHEN WS-HOUR < 12
-                       MOVE "IN THE MORNING" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR = 12
-                       MOVE "IN THE NOON" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR > 12 AND WS-HOUR < 17
-                       MOVE "IN THE AFTERNOON" TO WS-TIME-PERIOD
-                   WHEN WS-HOUR >= 17 AND WS-HOUR < 21
-                       MOVE "IN THE EVENING" TO WS-TIME-PERIOD
-                   WHEN OTHER
-                       MOVE "IN THE NIGHT" TO WS-TIME-PERIOD
-               END-EVALUATE
-           END-IF.
+           COPY PTTABTP.
 
        TIME-TO-WORDS-PARA-E. EXIT.
 
