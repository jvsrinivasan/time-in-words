@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Determine how to express the minute part in words. The wording
+      * itself comes from the PHRASE-TABLE.DAT-driven lookup table
+      * rather than a literal here, keyed "MN" (past the hour, 00-30)
+      * or "MT" (to the next hour, 01-29).
+      ******************************************************************
+           IF WS-MINUTE <= 30
+               MOVE "MN"       TO WS-PT-LOOKUP-TYPE
+               MOVE WS-MINUTE  TO WS-PT-LOOKUP-KEY
+           ELSE
+               COMPUTE WS-MINUTE-TO = 60 - WS-MINUTE
+               MOVE "MT"          TO WS-PT-LOOKUP-TYPE
+               MOVE WS-MINUTE-TO  TO WS-PT-LOOKUP-KEY
+           END-IF
+
+           PERFORM LOOKUP-PHRASE-PARA-S THRU LOOKUP-PHRASE-PARA-E
+           PERFORM CHECK-PT-FOUND-PARA-S THRU CHECK-PT-FOUND-PARA-E
+           MOVE WS-PT-FOUND-TEXT TO WS-MINUTE-TEXT
+
+           MOVE WS-HOUR TO WS-HOUR-1
+
+      ******************************************************************
+      * Determine how to express the hour part in words
+      ******************************************************************
+           IF WS-HOUR-1 >= 12
+               IF WS-MINUTE <= 30
+                   SUBTRACT 12 FROM WS-HOUR-1
+               ELSE IF WS-MINUTE > 30 AND WS-MINUTE <= 59
+                   ADD 1 TO WS-HOUR-1
+                   SUBTRACT 12 FROM WS-HOUR-1
+               END-IF
+               END-IF
+           ELSE
+               IF WS-MINUTE > 30 AND WS-MINUTE <= 59
+                   ADD 1 TO WS-HOUR-1
+               END-IF
+           END-IF
+
+           IF WS-HOUR-1 = 00
+               MOVE 12 TO WS-HOUR-1
+           END-IF
+
+           MOVE "HR"       TO WS-PT-LOOKUP-TYPE
+           MOVE WS-HOUR-1  TO WS-PT-LOOKUP-KEY
+           PERFORM LOOKUP-PHRASE-PARA-S THRU LOOKUP-PHRASE-PARA-E
+           PERFORM CHECK-PT-FOUND-PARA-S THRU CHECK-PT-FOUND-PARA-E
+           MOVE WS-PT-FOUND-TEXT TO WS-HOUR-TEXT.
